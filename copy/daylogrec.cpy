@@ -0,0 +1,17 @@
+      *-------------------------------------------------------
+      * DAYLOGREC - fixed-column layout of one DAILYLOG record, as
+      * built by day06/daylog.cbl's WRITE-DAYLOG-LINE. COPY into an
+      * FD for any program that reads DAILYLOG back (see EOD01).
+      *-------------------------------------------------------
+       01  DAILYLOG-REC.
+           05  DAILYLOG-REC-DATE        PIC X(10).
+           05  FILLER                   PIC X.
+           05  DAILYLOG-REC-TIME        PIC X(8).
+           05  FILLER                   PIC X.
+           05  DAILYLOG-REC-JOB         PIC X(8).
+           05  FILLER                   PIC X.
+           05  DAILYLOG-REC-OPERATOR    PIC X(10).
+           05  FILLER                   PIC X.
+           05  DAILYLOG-REC-EVENT       PIC X(8).
+           05  FILLER                   PIC X.
+           05  DAILYLOG-REC-DETAIL      PIC X(31).
