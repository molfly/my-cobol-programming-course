@@ -0,0 +1,20 @@
+      *-------------------------------------------------------
+      * RPTBUILD - builds a standard header/footer line into
+      * RPT-HDR-LINE / RPT-FTR-LINE (see rptheader.cpy). COPY
+      * with REPLACING ==:PROGID:== BY ==<program-id literal>==.
+      *-------------------------------------------------------
+       BUILD-RPT-HEADER.
+           ACCEPT RPT-HDR-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE RPT-HDR-RUN-DATE-CCYY TO RPT-HDR-DATE-X-CCYY.
+           MOVE RPT-HDR-RUN-DATE-MM   TO RPT-HDR-DATE-X-MM.
+           MOVE RPT-HDR-RUN-DATE-DD   TO RPT-HDR-DATE-X-DD.
+           MOVE SPACES TO RPT-HDR-LINE.
+           STRING :PROGID: "  RUN DATE: " RPT-HDR-RUN-DATE-X
+                  "  PAGE: " RPT-HDR-PAGE-NBR
+               DELIMITED BY SIZE INTO RPT-HDR-LINE.
+           ADD 1 TO RPT-HDR-PAGE-NBR.
+
+       BUILD-RPT-FOOTER.
+           MOVE SPACES TO RPT-FTR-LINE.
+           STRING "END OF REPORT - " :PROGID:
+               DELIMITED BY SIZE INTO RPT-FTR-LINE.
