@@ -0,0 +1,10 @@
+      *-------------------------------------------------------
+      * FILESTAT - shared end-of-file / open-state flags for the
+      * file-reading programs in this suite. COPY this with
+      * REPLACING ==:PFX:== BY ==<file-prefix>== so each file gets
+      * its own private EOF switch and open-state flag, wired up
+      * the same way every time.
+      *-------------------------------------------------------
+       01  :PFX:-EOF                   PIC X       VALUE 'N'.
+           88  :PFX:-EOF-YES                        VALUE 'Y'.
+       01  :PFX:-OPEN-FLAG             PIC X       VALUE 'C'.
