@@ -0,0 +1,22 @@
+      *-------------------------------------------------------
+      * RPTHEADER - shared run-date / page-number fields for
+      * stamping a consistent header and footer onto any report
+      * produced by the programs in this suite. COPY into
+      * WORKING-STORAGE, then COPY "rptbuild.cpy" REPLACING
+      * ==:PROGID:== BY ==<program-id literal>== into the
+      * PROCEDURE DIVISION to get matching BUILD-RPT-HEADER and
+      * BUILD-RPT-FOOTER paragraphs.
+      *-------------------------------------------------------
+       01  RPT-HDR-RUN-DATE.
+           05  RPT-HDR-RUN-DATE-CCYY    PIC 9(4).
+           05  RPT-HDR-RUN-DATE-MM      PIC 9(2).
+           05  RPT-HDR-RUN-DATE-DD      PIC 9(2).
+       01  RPT-HDR-RUN-DATE-X.
+           05  RPT-HDR-DATE-X-CCYY      PIC 9(4).
+           05  FILLER                   PIC X       VALUE '-'.
+           05  RPT-HDR-DATE-X-MM        PIC 9(2).
+           05  FILLER                   PIC X       VALUE '-'.
+           05  RPT-HDR-DATE-X-DD        PIC 9(2).
+       01  RPT-HDR-PAGE-NBR             PIC 9(4)    VALUE 1.
+       01  RPT-HDR-LINE                 PIC X(80).
+       01  RPT-FTR-LINE                 PIC X(80).
