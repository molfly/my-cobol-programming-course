@@ -0,0 +1,9 @@
+      *-------------------------------------------------------
+      * FILEDATCLT-IDX-REC - record layout for the indexed
+      * (FILEDATCLX) copy of FILEDATCLT, keyed on
+      * FILEDATCLT-KEY (ACCT-NBR + SEQ-NBR) for single-record
+      * lookups instead of a full sequential scan.
+      *-------------------------------------------------------
+       01  FILEDATCLT-IDX-REC.
+           05  FILEDATCLT-IDX-KEY       PIC X(14).
+           05  FILEDATCLT-IDX-DATA      PIC X(66).
