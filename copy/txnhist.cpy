@@ -0,0 +1,21 @@
+      *-------------------------------------------------------
+      * TXNHIST - keyed (indexed) transaction-history record
+      * layout shared by ADD02, MULT03, and RANGE01. Each program
+      * writes one record per run so the day's calculations and
+      * validations can be looked back up later by date or
+      * operator instead of being usable only for the instant the
+      * program is on screen. COPY into the FD for TXNHIST-FILE.
+      *-------------------------------------------------------
+      * TXNHIST-KEY-SEQ distinguishes several records written by the
+      * same program within the same run-date/time-of-day second,
+      * e.g. ADD02's batch mode logging one record per input pair
+      * with no operator pacing between them. Callers that only ever
+      * write one record per run (MULT03, RANGE01) just move 1 to it.
+       01  TXNHIST-REC.
+           05  TXNHIST-KEY.
+               10  TXNHIST-KEY-DATE     PIC X(10).
+               10  TXNHIST-KEY-TIME     PIC X(8).
+               10  TXNHIST-KEY-PGM      PIC X(8).
+               10  TXNHIST-KEY-SEQ      PIC 9(4).
+           05  TXNHIST-OPERATOR         PIC X(10).
+           05  TXNHIST-DETAIL           PIC X(44).
