@@ -0,0 +1,17 @@
+      *-------------------------------------------------------
+      * SUITECFG - shared configuration record for operational
+      * constants that used to be buried in each program's
+      * PROCEDURE DIVISION (MULT04's page-break size, RANGE01's
+      * default bounds, MENU01's option-table limit). COPY into
+      * WORKING-STORAGE, OPEN INPUT the SUITECFG file at startup,
+      * and MOVE whichever fields apply over the program's own
+      * VALUE-clause defaults below. A program's own PARM/control
+      * card (RANGE01PM, MULT04PARM, ...), if present, still wins
+      * over SUITECFG for that one run - SUITECFG only replaces
+      * the recompile-to-change VALUE-clause defaults.
+      *-------------------------------------------------------
+       01  SUITECFG-REC.
+           05  SUITECFG-PAGE-BREAK-SIZE PIC 99.
+           05  SUITECFG-RANGE-LOW       PIC 999.
+           05  SUITECFG-RANGE-HIGH      PIC 999.
+           05  SUITECFG-MENU-MAX-OPT    PIC 99.
