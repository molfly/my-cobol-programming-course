@@ -0,0 +1,15 @@
+      *-------------------------------------------------------
+      * FILEDATCLT-REC - record layout for the FILEDATCLT file.
+      *-------------------------------------------------------
+       01  FILEDATCLT-REC.
+           05  FILEDATCLT-KEY.
+               10  FILEDATCLT-ACCT-NBR     PIC X(10).
+               10  FILEDATCLT-SEQ-NBR      PIC 9(4).
+           05  FILEDATCLT-DATE.
+               10  FILEDATCLT-DATE-CC      PIC 99.
+               10  FILEDATCLT-DATE-YY      PIC 99.
+               10  FILEDATCLT-DATE-MM      PIC 99.
+               10  FILEDATCLT-DATE-DD      PIC 99.
+           05  FILEDATCLT-AMOUNT           PIC S9(9)V99.
+           05  FILEDATCLT-REC-TYPE         PIC X(2).
+           05  FILLER                      PIC X(45).
