@@ -0,0 +1,11 @@
+      *-------------------------------------------------------
+      * DAYLOGWS - correctly-sized blank OPERATOR/DETAIL fields
+      * for CALLing the shared DAYLOG subroutine. A bare SPACES
+      * or short literal passed straight into a dynamic CALL's
+      * LINKAGE item is only as wide as the literal itself, not
+      * the receiving field, so pass one of these named fields
+      * instead whenever there's no real operator ID or detail
+      * text to report.
+      *-------------------------------------------------------
+       01  DAYLOG-BLANK-OPERATOR        PIC X(10)   VALUE SPACES.
+       01  DAYLOG-BLANK-DETAIL          PIC X(31)   VALUE SPACES.
