@@ -0,0 +1,25 @@
+      *-------------------------------------------------------
+      * RUNID - shared operator/run-identification fields for the
+      * whole suite. COPY into WORKING-STORAGE so a program's
+      * reports and log lines can all be traced back to who ran
+      * it, when, and under what job name. The shared DAYLOG
+      * subroutine (day06/daylog.cbl) stamps RUN-DATE/RUN-DATE-X/
+      * RUN-TIME from the system clock when it appends an event
+      * to the consolidated daily run log; the caller MOVEs its
+      * own job name and operator ID (SPACES if the program
+      * doesn't capture one) when it CALLs DAYLOG.
+      *-------------------------------------------------------
+       01  SUITE-RUN-ID.
+           05  SUITE-JOB-NAME           PIC X(8)    VALUE SPACES.
+           05  SUITE-OPERATOR-ID        PIC X(10)   VALUE SPACES.
+           05  SUITE-RUN-DATE.
+               10  SUITE-RUN-DATE-CCYY  PIC 9(4).
+               10  SUITE-RUN-DATE-MM    PIC 9(2).
+               10  SUITE-RUN-DATE-DD    PIC 9(2).
+           05  SUITE-RUN-DATE-X.
+               10  SUITE-RUN-DATE-X-CCYY PIC 9(4).
+               10  FILLER               PIC X       VALUE '-'.
+               10  SUITE-RUN-DATE-X-MM  PIC 9(2).
+               10  FILLER               PIC X       VALUE '-'.
+               10  SUITE-RUN-DATE-X-DD  PIC 9(2).
+           05  SUITE-RUN-TIME           PIC 9(8).
