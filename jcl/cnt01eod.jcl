@@ -0,0 +1,84 @@
+//CNT01EOD JOB (ACCT),'CNT01 NIGHTLY FILE COUNT',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* NIGHTLY END-OF-DAY RUN FOR THE FILEDATCLT FILE COUNT.
+//* STEP010 RUNS CNT01 AGAINST THE DAILY FILE LIST. IF CNT01
+//* COMES BACK WITH AN EMPTY-FILE ALERT (RETURN CODE 16), STEP015
+//* FORWARDS THE ALERT TO THE ON-CALL FEED AND THE VALIDATION
+//* STEP IS SKIPPED SO NOBODY VALIDATES A COUNT THAT WAS NEVER
+//* TRUSTWORTHY TO BEGIN WITH.
+//*--------------------------------------------------------------
+//*--------------------------------------------------------------
+//* STEP005 LOADS PROD.CNT01.INDEXED FROM THE DAY'S FILEDATCLT
+//* FILE SO STEP010'S LOOKUP-BY-KEY-LOOP (CNT01PARM LOOKUP SWITCH
+//* ON) HAS A KEYED COPY OF THE DATA TO READ. ALWAYS RUN - IT'S
+//* A FEW SECONDS OF EXTRA WORK ON A NIGHT THE LOOKUP ISN'T USED,
+//* AND SKIPS IT EVERY NIGHT IT IS.
+//*--------------------------------------------------------------
+//STEP005  EXEC PGM=CNT01LDX
+//FILEDATCLT DD DSN=PROD.CNT01.FILEDATCLT,DISP=SHR
+//FILEDATCLX DD DSN=PROD.CNT01.INDEXED,
+//              DISP=(,CATLG,DELETE),
+//              SPACE=(TRK,(10,10)),
+//              DCB=(RECFM=FB,LRECL=80)
+//SYSOUT     DD SYSOUT=*
+//*
+//STEP010  EXEC PGM=CNT01
+//FILEDATLST DD DSN=PROD.CNT01.FILELIST,DISP=SHR
+//FILEDATCLX DD DSN=PROD.CNT01.INDEXED,DISP=SHR
+//CNT01PARM  DD DSN=PROD.CNT01.PARMCARD,DISP=SHR
+//CNT01RPT   DD DSN=PROD.CNT01.REPORT,
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=80)
+//CNT01LOG   DD DSN=PROD.CNT01.RUNLOG,DISP=MOD
+//FILEDATREJ DD DSN=PROD.CNT01.REJECTS,
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=80)
+//CNT01CKPT  DD DSN=PROD.CNT01.CHECKPOINT,DISP=(MOD,KEEP,KEEP),
+//              SPACE=(TRK,(1,1)),
+//              DCB=(RECFM=FB,LRECL=14)
+//CNT01ALRT  DD DSN=PROD.CNT01.ALERT,DISP=MOD
+//SYSOUT     DD SYSOUT=*
+//*
+//*--------------------------------------------------------------
+//* STEP015 ONLY RUNS WHEN STEP010 CAME BACK WITH THE ZERO-RECORD
+//* ALERT (RETURN CODE 16). IT COPIES CNT01ALRT ONTO THE ON-CALL
+//* ALERTING FEED'S INPUT DATASET SO THE EMPTY FILE IS SEEN BY THE
+//* MORNING SHIFT / ON-CALL TOOLING THE NIGHT IT HAPPENS, NOT WHEN
+//* A DOWNSTREAM REPORT COMES UP WRONG THE NEXT DAY.
+//*--------------------------------------------------------------
+//STEP015  EXEC PGM=IEBGENER,COND=(16,NE,STEP010)
+//SYSUT1     DD DSN=PROD.CNT01.ALERT,DISP=SHR
+//SYSUT2     DD DSN=PROD.OPSFEED.ALERTS,DISP=MOD
+//SYSPRINT   DD SYSOUT=*
+//SYSIN      DD DUMMY
+//*
+//*--------------------------------------------------------------
+//* STEP017 PULLS THE COMBINED RECORD COUNT OUT OF STEP010'S
+//* REPORT AND PUNCHES IT AS A PLAIN NUMBER ON PROD.CNT01.COUNT,
+//* SINCE RANGE01 ONLY KNOWS HOW TO ACCEPT A BARE NUMBER - NOT A
+//* WHOLE REPORT WITH A HEADER LINE IN FRONT OF IT. COND=(16,EQ,
+//* STEP010) SKIPS THIS STEP WHEN STEP010'S RETURN CODE IS 16,
+//* I.E. WHEN THE ZERO-RECORD ALERT TRIPPED AND THE COUNT ISN'T
+//* TRUSTWORTHY ENOUGH TO VALIDATE IN STEP020.
+//*--------------------------------------------------------------
+//STEP017  EXEC PGM=CNT01EXT,COND=(16,EQ,STEP010)
+//CNT01RPT   DD DSN=PROD.CNT01.REPORT,DISP=SHR
+//CNT01CNT   DD DSN=PROD.CNT01.COUNT,
+//              DISP=(,CATLG,DELETE),
+//              SPACE=(TRK,(1,1)),
+//              DCB=(RECFM=FB,LRECL=3)
+//SYSOUT     DD SYSOUT=*
+//*
+//*--------------------------------------------------------------
+//* STEP020 VALIDATES THE COMBINED RECORD COUNT FROM STEP010
+//* AGAINST THE EXPECTED DAILY VOLUME BAND. RANGE01'S SYSIN IS
+//* THE NUMBER STEP017 EXTRACTED FROM STEP010'S REPORT. COND=
+//* (16,EQ,STEP010) SKIPS THIS STEP WHEN STEP010'S RETURN CODE IS
+//* 16, I.E. WHEN THE ZERO-RECORD ALERT TRIPPED.
+//*--------------------------------------------------------------
+//STEP020  EXEC PGM=RANGE01,COND=(16,EQ,STEP010)
+//SYSIN      DD DSN=PROD.CNT01.COUNT,DISP=SHR
+//SYSOUT     DD SYSOUT=*
