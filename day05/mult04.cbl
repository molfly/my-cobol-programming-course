@@ -1,31 +1,125 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MULT04.
       *-------------------------------------------------
-      * This program asks the user for a number for a 
-      * multiplication table, 
-      * and then displays a table for that number times 
+      * This program asks the user for a number for a
+      * multiplication table,
+      * and then displays a table for that number times
       * the values 1 through HOW-MANY.
       *
-      * The display is paused after each 15 lines.
+      * The display is paused after PAGE-BREAK-SIZE lines.
+      * The default of 15 can be overridden by the shared
+      * SUITECFG file, and MULT04PARM can override that again
+      * for a single run. If
+      * MULT04PARM selects BATCH mode the table number and entry
+      * count come from MULT04PARM-NUMBER/MULT04PARM-HOWMANY
+      * instead of the interactive ACCEPTs, and the table is
+      * written unattended to MULT04RPT with a page number
+      * stamped every PAGE-BREAK-SIZE lines. A periodic
+      * checkpoint of THE-MULTIPLIER lets a restarted run pick
+      * back up instead of regenerating the whole table.
       *-------------------------------------------------
        ENVIRONMENT DIVISION.
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MULT04-PARMCARD ASSIGN TO MULT04PARM
+                  ORGANIZATION  IS SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS MULT04PARM-STATUS.
+
+           SELECT MULT04-REPORT ASSIGN TO MULT04RPT
+                  ORGANIZATION  IS SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS MULT04RPT-STATUS.
+
+           SELECT MULT04-CHECKPOINT ASSIGN TO MULT04CKP
+                  ORGANIZATION  IS SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS MULT04CKP-STATUS.
+
+           SELECT MULT04-SUITECFG ASSIGN TO SUITECFG
+                  ORGANIZATION  IS SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS SUITECFG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MULT04-SUITECFG.
+       COPY "suitecfg.cpy".
+
+       FD  MULT04-PARMCARD.
+       01  MULT04PARM-REC.
+           05  MULT04PARM-MODE          PIC X(10).
+           05  MULT04PARM-PAGESIZE      PIC 99.
+           05  MULT04PARM-RESTART-SW    PIC X.
+               88  MULT04PARM-RESTART-CONFIRMED      VALUE 'Y'.
+           05  MULT04PARM-NUMBER        PIC 99.
+           05  MULT04PARM-HOWMANY       PIC 99.
+
+       FD  MULT04-REPORT.
+       01  MULT04-REPORT-LINE           PIC X(80).
+
+       FD  MULT04-CHECKPOINT.
+       01  MULT04-CHECKPOINT-REC.
+           05  CKPT-MULTIPLIER          PIC 999.
+
+       WORKING-STORAGE SECTION.
+       COPY "rptheader.cpy".
+       COPY "daylogws.cpy".
+
+       01  MULT04PARM-STATUS.
+           05  MULT04PARM-STATUS-L      PIC X.
+           05  MULT04PARM-STATUS-R      PIC X.
+       01  MULT04RPT-STATUS.
+           05  MULT04RPT-STATUS-L       PIC X.
+           05  MULT04RPT-STATUS-R       PIC X.
+       01  MULT04CKP-STATUS.
+           05  MULT04CKP-STATUS-L       PIC X.
+           05  MULT04CKP-STATUS-R       PIC X.
+       01  SUITECFG-STATUS.
+           05  SUITECFG-STATUS-L        PIC X.
+           05  SUITECFG-STATUS-R        PIC X.
 
        01  THE-NUMBER           PIC 99.
        01  THE-MULTIPLIER       PIC 999.
        01  THE-PRODUCT          PIC 9999.
        01  HOW-MANY             PIC 99.
        01  SCREEN-LINES         PIC 99.
+       01  PAGE-BREAK-SIZE      PIC 99      VALUE 15.
 
        01  A-DUMMY              PIC X.
 
+       01  MULT04-BATCH-SW      PIC X       VALUE 'N'.
+           88  MULT04-BATCH-MODE                     VALUE 'Y'.
+
+       01  RESTART-MULTIPLIER   PIC 999     VALUE 0.
+       01  CHECKPOINT-INTERVAL  PIC 99      VALUE 10.
+       01  LINES-SINCE-CHECKPOINT PIC 99    VALUE 0.
+       01  MULT04-RESTART-CONFIRM-SW PIC X  VALUE 'N'.
+           88  MULT04-RESTART-CONFIRMED             VALUE 'Y'.
+       01  MULT04-PARM-NUMBER   PIC 99      VALUE 0.
+       01  MULT04-PARM-HOWMANY  PIC 99      VALUE 0.
+       01  REMAINING-LINES      PIC S999    VALUE 0.
+
        PROCEDURE DIVISION.
       * LEVEL 1 ROUNTINES
        PROGRAM-BEGIN.
+           CALL "DAYLOG" USING "MULT04  " DAYLOG-BLANK-OPERATOR
+                                "START   " DAYLOG-BLANK-DETAIL.
            PERFORM PROGRAM-INITIALIZATION.
+           PERFORM GET-SUITE-CONFIG.
+           PERFORM GET-MULT04-PARM.
            PERFORM GET-TABLE-DATA.
+           PERFORM CHECK-FOR-RESTART.
+           IF MULT04-BATCH-MODE
+               PERFORM OPEN-MULT04-REPORT
+           END-IF.
            PERFORM DISPLAY-THE-TABLE.
+           IF MULT04-BATCH-MODE
+               PERFORM CLOSE-MULT04-REPORT
+           END-IF.
+           PERFORM CLEAR-MULT04-CHECKPOINT.
+           CALL "DAYLOG" USING "MULT04  " DAYLOG-BLANK-OPERATOR
+                                "STOP    " DAYLOG-BLANK-DETAIL.
 
        PROGRAM-DONE.
            STOP RUN.
@@ -35,27 +129,173 @@
            MOVE 0 TO THE-MULTIPLIER.
            MOVE 0 TO SCREEN-LINES .
 
+       GET-SUITE-CONFIG.
+           OPEN INPUT MULT04-SUITECFG.
+           IF SUITECFG-STATUS = "00"
+               READ MULT04-SUITECFG
+                   AT END MOVE "10" TO SUITECFG-STATUS
+               END-READ
+               IF SUITECFG-STATUS = "00"
+                   AND SUITECFG-PAGE-BREAK-SIZE > 0
+                   MOVE SUITECFG-PAGE-BREAK-SIZE TO PAGE-BREAK-SIZE
+               END-IF
+               CLOSE MULT04-SUITECFG
+           END-IF.
+
+       GET-MULT04-PARM.
+           OPEN INPUT MULT04-PARMCARD.
+           IF MULT04PARM-STATUS = "00"
+               READ MULT04-PARMCARD
+                   AT END MOVE "10" TO MULT04PARM-STATUS
+               END-READ
+               IF MULT04PARM-STATUS = "00"
+                   IF MULT04PARM-MODE = "BATCH"
+                       MOVE 'Y' TO MULT04-BATCH-SW
+                   END-IF
+                   IF MULT04PARM-PAGESIZE > 0
+                       MOVE MULT04PARM-PAGESIZE TO PAGE-BREAK-SIZE
+                   END-IF
+                   IF MULT04PARM-RESTART-CONFIRMED
+                       MOVE 'Y' TO MULT04-RESTART-CONFIRM-SW
+                   END-IF
+                   IF MULT04PARM-NUMBER > 0
+                       MOVE MULT04PARM-NUMBER TO MULT04-PARM-NUMBER
+                   END-IF
+                   IF MULT04PARM-HOWMANY > 0
+                       MOVE MULT04PARM-HOWMANY TO MULT04-PARM-HOWMANY
+                   END-IF
+               END-IF
+               CLOSE MULT04-PARMCARD
+           END-IF.
+
        GET-TABLE-DATA.
-           DISPLAY 
-           "Which multiplication table (01-99)?".
-           ACCEPT THE-NUMBER.
+           IF MULT04-BATCH-MODE
+               MOVE MULT04-PARM-NUMBER  TO THE-NUMBER
+               MOVE MULT04-PARM-HOWMANY TO HOW-MANY
+           ELSE
+               DISPLAY
+               "Which multiplication table (01-99)?"
+               ACCEPT THE-NUMBER
+
+               DISPLAY "How many entries would you like (01-00)?"
+               ACCEPT HOW-MANY
+           END-IF.
 
-           DISPLAY "How many entries would you like (01-00)?".
-           ACCEPT HOW-MANY.
+       CHECK-FOR-RESTART.
+           OPEN INPUT MULT04-CHECKPOINT.
+           IF MULT04CKP-STATUS = "00"
+               PERFORM UNTIL MULT04CKP-STATUS NOT = "00"
+                   READ MULT04-CHECKPOINT
+                       AT END MOVE "10" TO MULT04CKP-STATUS
+                   END-READ
+                   IF MULT04CKP-STATUS = "00"
+                       MOVE CKPT-MULTIPLIER TO RESTART-MULTIPLIER
+                   END-IF
+               END-PERFORM
+               CLOSE MULT04-CHECKPOINT
+               IF MULT04-RESTART-CONFIRMED
+                   MOVE RESTART-MULTIPLIER TO THE-MULTIPLIER
+               ELSE
+                   IF RESTART-MULTIPLIER NOT = 0
+                       DISPLAY "MULT04: checkpoint found but restart "
+                               "not confirmed on MULT04PARM - "
+                               "starting from the top"
+                   END-IF
+               END-IF
+           END-IF.
+
+      * On a confirmed restart the prior run's lines are already in
+      * MULT04RPT; OPEN EXTEND keeps them instead of truncating the
+      * retained report artifact out from under a resumed run.
+       OPEN-MULT04-REPORT.
+           IF MULT04-RESTART-CONFIRMED
+               OPEN EXTEND MULT04-REPORT
+               IF MULT04RPT-STATUS NOT = "00"
+                   OPEN OUTPUT MULT04-REPORT
+               END-IF
+           ELSE
+               OPEN OUTPUT MULT04-REPORT
+           END-IF.
+           IF MULT04RPT-STATUS NOT = "00"
+               DISPLAY "MULT04: OPEN MULT04-REPORT - status "
+                       MULT04RPT-STATUS
+           ELSE
+               IF NOT MULT04-RESTART-CONFIRMED
+                   PERFORM BUILD-RPT-HEADER
+                   MOVE RPT-HDR-LINE TO MULT04-REPORT-LINE
+                   WRITE MULT04-REPORT-LINE
+               END-IF
+           END-IF.
+
+       CLOSE-MULT04-REPORT.
+           IF MULT04RPT-STATUS = "00"
+               PERFORM BUILD-RPT-FOOTER
+               MOVE RPT-FTR-LINE TO MULT04-REPORT-LINE
+               WRITE MULT04-REPORT-LINE
+               CLOSE MULT04-REPORT
+           END-IF.
 
        DISPLAY-THE-TABLE.
            DISPLAY "The " THE-NUMBER "s table is:".
-           PERFORM CALCULATE-AND-DISPLAY HOW-MANY TIMES.
+           COMPUTE REMAINING-LINES = HOW-MANY - THE-MULTIPLIER.
+           IF REMAINING-LINES > 0
+               PERFORM CALCULATE-AND-DISPLAY REMAINING-LINES TIMES
+           END-IF.
 
       * LEVEL 3 ROUTINES.
        CALCULATE-AND-DISPLAY.
            ADD 1 TO THE-MULTIPLIER.
            COMPUTE THE-PRODUCT = THE-NUMBER * THE-MULTIPLIER.
-           DISPLAY 
-              THE-NUMBER " * " THE-MULTIPLIER " = " THE-PRODUCT.
-
-           ADD 1 TO SCREEN-LINES.
-           IF SCREEN-LINES = 15
-              DISPLAY "Press ENTER to continue . . ."
-              ACCEPT A-DUMMY
-              MOVE 0 TO SCREEN-LINES.
+
+           IF MULT04-BATCH-MODE
+               PERFORM WRITE-TABLE-LINE-TO-REPORT
+           ELSE
+               DISPLAY
+                  THE-NUMBER " * " THE-MULTIPLIER " = " THE-PRODUCT
+               ADD 1 TO SCREEN-LINES
+               IF SCREEN-LINES = PAGE-BREAK-SIZE
+                  DISPLAY "Press ENTER to continue . . ."
+                  ACCEPT A-DUMMY
+                  MOVE 0 TO SCREEN-LINES
+               END-IF
+           END-IF.
+
+           ADD 1 TO LINES-SINCE-CHECKPOINT.
+           IF LINES-SINCE-CHECKPOINT >= CHECKPOINT-INTERVAL
+               PERFORM WRITE-MULT04-CHECKPOINT
+               MOVE 0 TO LINES-SINCE-CHECKPOINT
+           END-IF.
+
+       WRITE-TABLE-LINE-TO-REPORT.
+           IF MULT04RPT-STATUS = "00"
+               MOVE SPACES TO MULT04-REPORT-LINE
+               STRING THE-NUMBER " * " THE-MULTIPLIER " = "
+                      THE-PRODUCT
+                   DELIMITED BY SIZE INTO MULT04-REPORT-LINE
+               WRITE MULT04-REPORT-LINE
+               ADD 1 TO SCREEN-LINES
+               IF SCREEN-LINES = PAGE-BREAK-SIZE
+                   PERFORM BUILD-RPT-HEADER
+                   MOVE RPT-HDR-LINE TO MULT04-REPORT-LINE
+                   WRITE MULT04-REPORT-LINE
+                   MOVE 0 TO SCREEN-LINES
+               END-IF
+           END-IF.
+
+       WRITE-MULT04-CHECKPOINT.
+           OPEN OUTPUT MULT04-CHECKPOINT.
+           IF MULT04CKP-STATUS = "00"
+               MOVE THE-MULTIPLIER TO CKPT-MULTIPLIER
+               WRITE MULT04-CHECKPOINT-REC
+               CLOSE MULT04-CHECKPOINT
+           END-IF.
+
+      * Leaves the checkpoint dataset present but empty so a normal
+      * completion never looks like a restart point to the next run;
+      * an abend skips this paragraph, so the last WRITE-MULT04-
+      * CHECKPOINT record survives for a confirmed restart.
+       CLEAR-MULT04-CHECKPOINT.
+           OPEN OUTPUT MULT04-CHECKPOINT.
+           CLOSE MULT04-CHECKPOINT.
+
+       COPY "rptbuild.cpy" REPLACING ==:PROGID:== BY =="MULT04"==.
