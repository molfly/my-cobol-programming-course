@@ -1,55 +1,190 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. MULT03.
+       PROGRAM-ID. MULT03 IS INITIAL PROGRAM.
       *-------------------------------------------------
-      * This program asks the user for a number for a 
-      * multiplication table, 
-      * and then displays a table for that number times 
+      * This program asks the user for a number for a
+      * multiplication table,
+      * and then displays a table for that number times
       * the values 1 through HOW-MANY.
       *
-      * 
+      * THE-NUMBER and HOW-MANY are validated against the
+      * documented 01-99 range (re-prompting on a bad entry
+      * via the shared RANGECK subroutine), the table is
+      * written to MULT03RPT with a run-date header and
+      * footer, and a grand-total line is printed under the
+      * table on both the screen and the report. Every run
+      * also writes a lookup-by-date/operator record to the
+      * shared TXNHIST transaction-history file.
       *-------------------------------------------------
        ENVIRONMENT DIVISION.
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MULT03-REPORT ASSIGN TO MULT03RPT
+                  ORGANIZATION  IS SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS MULT03RPT-STATUS.
+
+           SELECT TXNHIST-FILE ASSIGN TO TXNHIST
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD KEY    IS TXNHIST-KEY
+                  FILE STATUS   IS TXNHIST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MULT03-REPORT.
+       01  MULT03-REPORT-LINE           PIC X(80).
+
+       FD  TXNHIST-FILE.
+       COPY "txnhist.cpy".
+
+       WORKING-STORAGE SECTION.
+       COPY "rptheader.cpy".
+       COPY "daylogws.cpy".
+       COPY "runid.cpy".
+
+       01  MULT03RPT-STATUS.
+           05  MULT03RPT-STATUS-L       PIC X.
+           05  MULT03RPT-STATUS-R       PIC X.
+       01  TXNHIST-STATUS.
+           05  TXNHIST-STATUS-L         PIC X.
+           05  TXNHIST-STATUS-R         PIC X.
+
 
        01  THE-NUMBER           PIC 99.
        01  THE-MULTIPLIER       PIC 999.
        01  THE-PRODUCT          PIC 9999.
        01  HOW-MANY             PIC 99.
+       01  GRAND-TOTAL          PIC 9(6)    VALUE 0.
 
-
-
+       01  RC-VALUE                     PIC S9(7).
+       01  RC-LOW                       PIC S9(7)   VALUE 0.
+       01  RC-HIGH                      PIC S9(7)   VALUE 100.
+       01  RC-RESULT                    PIC X.
+           88  RC-PASSED                             VALUE 'Y'.
+       01  RC-VIOLATION                 PIC X.
 
        PROCEDURE DIVISION.
       * LEVEL 1 ROUNTINES
        PROGRAM-BEGIN.
+           CALL "DAYLOG" USING "MULT03  " DAYLOG-BLANK-OPERATOR
+                                "START   " DAYLOG-BLANK-DETAIL.
            PERFORM PROGRAM-INITIALIZATION.
            PERFORM GET-TABLE-NUMBER.
+           PERFORM OPEN-MULT03-REPORT.
            PERFORM DISPLAY-THE-TABLE.
+           PERFORM CLOSE-MULT03-REPORT.
+           PERFORM WRITE-TXNHIST-RECORD.
+           CALL "DAYLOG" USING "MULT03  " DAYLOG-BLANK-OPERATOR
+                                "STOP    " DAYLOG-BLANK-DETAIL.
 
        PROGRAM-DONE.
-           STOP RUN.
+           GOBACK.
 
       * LEVEL 2 ROUTINES
        PROGRAM-INITIALIZATION.
            MOVE 0 TO THE-MULTIPLIER.
-
+           MOVE 0 TO GRAND-TOTAL.
 
        GET-TABLE-NUMBER.
-           DISPLAY 
+           DISPLAY
            "Which multiplication table (01-99)?".
            ACCEPT THE-NUMBER.
+           MOVE THE-NUMBER TO RC-VALUE.
+           PERFORM VALIDATE-THE-RANGE.
+           PERFORM UNTIL RC-PASSED
+               DISPLAY "Enter a value between 01 and 99."
+               DISPLAY "Which multiplication table (01-99)?"
+               ACCEPT THE-NUMBER
+               MOVE THE-NUMBER TO RC-VALUE
+               PERFORM VALIDATE-THE-RANGE
+           END-PERFORM.
 
-           DISPLAY "How many entries would you like (01-00)?".
+           DISPLAY "How many entries would you like (01-99)?".
            ACCEPT HOW-MANY.
+           MOVE HOW-MANY TO RC-VALUE.
+           PERFORM VALIDATE-THE-RANGE.
+           PERFORM UNTIL RC-PASSED
+               DISPLAY "Enter a value between 01 and 99."
+               DISPLAY "How many entries would you like (01-99)?"
+               ACCEPT HOW-MANY
+               MOVE HOW-MANY TO RC-VALUE
+               PERFORM VALIDATE-THE-RANGE
+           END-PERFORM.
+
+       VALIDATE-THE-RANGE.
+           CALL "RANGECK" USING RC-VALUE RC-LOW RC-HIGH
+                                RC-RESULT RC-VIOLATION.
+
+       OPEN-MULT03-REPORT.
+           OPEN OUTPUT MULT03-REPORT.
+           IF MULT03RPT-STATUS NOT = "00"
+               DISPLAY "MULT03: OPEN MULT03-REPORT - status "
+                       MULT03RPT-STATUS
+           ELSE
+               PERFORM BUILD-RPT-HEADER
+               MOVE RPT-HDR-LINE TO MULT03-REPORT-LINE
+               WRITE MULT03-REPORT-LINE
+           END-IF.
 
        DISPLAY-THE-TABLE.
            DISPLAY "The " THE-NUMBER "s table is:".
            PERFORM CALCULATE-AND-DISPLAY HOW-MANY TIMES.
+           DISPLAY "Grand total is= " GRAND-TOTAL.
+           IF MULT03RPT-STATUS = "00"
+               MOVE SPACES TO MULT03-REPORT-LINE
+               STRING "Grand total is= " GRAND-TOTAL
+                   DELIMITED BY SIZE INTO MULT03-REPORT-LINE
+               WRITE MULT03-REPORT-LINE
+           END-IF.
+
+       CLOSE-MULT03-REPORT.
+           IF MULT03RPT-STATUS = "00"
+               PERFORM BUILD-RPT-FOOTER
+               MOVE RPT-FTR-LINE TO MULT03-REPORT-LINE
+               WRITE MULT03-REPORT-LINE
+               CLOSE MULT03-REPORT
+           END-IF.
 
       * LEVEL 3 ROUTINES.
        CALCULATE-AND-DISPLAY.
            ADD 1 TO THE-MULTIPLIER.
            COMPUTE THE-PRODUCT = THE-NUMBER * THE-MULTIPLIER.
-           DISPLAY 
+           ADD THE-PRODUCT TO GRAND-TOTAL.
+           DISPLAY
               THE-NUMBER " * " THE-MULTIPLIER " = " THE-PRODUCT.
+           IF MULT03RPT-STATUS = "00"
+               MOVE SPACES TO MULT03-REPORT-LINE
+               STRING THE-NUMBER " * " THE-MULTIPLIER " = "
+                      THE-PRODUCT
+                   DELIMITED BY SIZE INTO MULT03-REPORT-LINE
+               WRITE MULT03-REPORT-LINE
+           END-IF.
+
+       WRITE-TXNHIST-RECORD.
+           ACCEPT SUITE-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE SUITE-RUN-DATE-CCYY TO SUITE-RUN-DATE-X-CCYY.
+           MOVE SUITE-RUN-DATE-MM   TO SUITE-RUN-DATE-X-MM.
+           MOVE SUITE-RUN-DATE-DD   TO SUITE-RUN-DATE-X-DD.
+           ACCEPT SUITE-RUN-TIME FROM TIME.
+
+           MOVE SUITE-RUN-DATE-X    TO TXNHIST-KEY-DATE.
+           MOVE SUITE-RUN-TIME      TO TXNHIST-KEY-TIME.
+           MOVE "MULT03  "       TO TXNHIST-KEY-PGM.
+           MOVE 1                TO TXNHIST-KEY-SEQ.
+           MOVE DAYLOG-BLANK-OPERATOR TO TXNHIST-OPERATOR.
+           MOVE SPACES TO TXNHIST-DETAIL.
+           STRING "TABLE " THE-NUMBER " ENTRIES " HOW-MANY
+                  " TOTAL " GRAND-TOTAL
+               DELIMITED BY SIZE INTO TXNHIST-DETAIL.
+
+           OPEN I-O TXNHIST-FILE.
+           IF TXNHIST-STATUS NOT = "00"
+               OPEN OUTPUT TXNHIST-FILE
+           END-IF.
+           WRITE TXNHIST-REC
+               INVALID KEY
+                   DISPLAY "MULT03: TXNHIST duplicate key - not logged"
+           END-WRITE.
+           CLOSE TXNHIST-FILE.
+
+       COPY "rptbuild.cpy" REPLACING ==:PROGID:== BY =="MULT03"==.
