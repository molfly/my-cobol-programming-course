@@ -1,29 +1,84 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. QUIT01.
-       ENVIRONMENT DIVISION. 
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
+      *-----------------------------------------------
+      * THE GO/NO-GO DECISION IS MADE BY THE SHARED CONTYN
+      * SUBROUTINE, WHICH RE-PROMPTS UNTIL THE OPERATOR ENTERS
+      * Y, y, N, OR n. EVERY DECISION IS LOGGED, WITH OPERATOR
+      * ID AND TIMESTAMP, TO QUIT01LOG.
+      *-----------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT QUIT01-RUNLOG ASSIGN TO QUIT01LOG
+                  ORGANIZATION  IS SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS QUIT01LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  QUIT01-RUNLOG.
+       01  QUIT01-LOG-LINE               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY "daylogws.cpy".
+       COPY "runid.cpy".
+
+       01  QUIT01LOG-STATUS.
+           05  QUIT01LOG-STATUS-L       PIC X.
+           05  QUIT01LOG-STATUS-R       PIC X.
 
        01  YES-OR-NO   PIC X.
 
+       01  DAYLOG-STOP-DETAIL   PIC X(40)
+                                 VALUE "STOPPED BY OPERATOR".
+
+       01  OPERATOR-ID                  PIC X(10)   VALUE SPACES.
+
+
        PROCEDURE DIVISION.
        PROGRAM-BEGIN.
-
+           PERFORM GET-OPERATOR-ID.
+           CALL "DAYLOG" USING "QUIT01  " OPERATOR-ID "START   "
+                                DAYLOG-BLANK-DETAIL.
            PERFORM SHALL-WE-CONTINUE.
+           PERFORM LOG-THE-DECISION.
            IF YES-OR-NO = "N"
+              CALL "DAYLOG" USING "QUIT01  " OPERATOR-ID "STOP    "
+                                   DAYLOG-STOP-DETAIL
               GO TO PROGRAM-DONE.
 
            PERFORM MAIN-LOGIC.
+           CALL "DAYLOG" USING "QUIT01  " OPERATOR-ID "STOP    "
+                                DAYLOG-BLANK-DETAIL.
 
        PROGRAM-DONE.
            STOP RUN.
 
+       GET-OPERATOR-ID.
+           DISPLAY "Enter your operator ID:".
+           ACCEPT OPERATOR-ID.
+
        SHALL-WE-CONTINUE.
-           DISPLAY "Continue (Y/N)?".
-           ACCEPT YES-OR-NO.
-           IF YES-OR-NO = "n"
-              MOVE "N" TO YES-OR-NO.
+           CALL "CONTYN" USING YES-OR-NO.
+
+       LOG-THE-DECISION.
+           ACCEPT SUITE-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE SUITE-RUN-DATE-CCYY TO SUITE-RUN-DATE-X-CCYY.
+           MOVE SUITE-RUN-DATE-MM   TO SUITE-RUN-DATE-X-MM.
+           MOVE SUITE-RUN-DATE-DD   TO SUITE-RUN-DATE-X-DD.
+           ACCEPT SUITE-RUN-TIME FROM TIME.
+
+           OPEN EXTEND QUIT01-RUNLOG.
+           IF QUIT01LOG-STATUS NOT = "00"
+               OPEN OUTPUT QUIT01-RUNLOG
+           END-IF.
+
+           MOVE SPACES TO QUIT01-LOG-LINE.
+           STRING SUITE-RUN-DATE-X " " SUITE-RUN-TIME " " OPERATOR-ID
+                  " DECISION " YES-OR-NO
+               DELIMITED BY SIZE INTO QUIT01-LOG-LINE.
+           WRITE QUIT01-LOG-LINE.
+           CLOSE QUIT01-RUNLOG.
 
        MAIN-LOGIC.
            DISPLAY "This is the main logic.".
-              
\ No newline at end of file
