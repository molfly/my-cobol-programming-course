@@ -0,0 +1,48 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONTYN IS INITIAL PROGRAM.
+      *--------------------------------------------------
+      * SHARED "CONTINUE (Y/N)?" CONFIRMATION GATE. DISPLAYS
+      * THE PROMPT AND RE-PROMPTS UNTIL THE OPERATOR ENTERS
+      * Y, y, N, OR n, THEN RETURNS THE ANSWER NORMALIZED TO
+      * UPPERCASE. QUIT01 USES THIS DIRECTLY; ANY OTHER
+      * PROGRAM ABOUT TO DO SOMETHING DESTRUCTIVE CAN CALL
+      * IT THE SAME WAY INSTEAD OF CODING ITS OWN PROMPT.
+      *--------------------------------------------------
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  CONTYN-VALID-SW              PIC X       VALUE 'N'.
+           88  CONTYN-IS-VALID                       VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01  CONTYN-ANSWER                PIC X.
+           88  CONTYN-IS-YES                         VALUE 'Y'.
+           88  CONTYN-IS-NO                          VALUE 'N'.
+
+       PROCEDURE DIVISION USING CONTYN-ANSWER.
+       PROGRAM-BEGIN.
+           MOVE 'N' TO CONTYN-VALID-SW.
+           PERFORM UNTIL CONTYN-IS-VALID
+               DISPLAY "Continue (Y/N)?"
+               ACCEPT CONTYN-ANSWER
+               PERFORM VALIDATE-THE-ANSWER
+               IF NOT CONTYN-IS-VALID
+                   DISPLAY "Please enter Y or N."
+               END-IF
+           END-PERFORM.
+
+       PROGRAM-DONE.
+           GOBACK.
+
+       VALIDATE-THE-ANSWER.
+           EVALUATE CONTYN-ANSWER
+               WHEN 'Y' WHEN 'y'
+                   MOVE 'Y' TO CONTYN-ANSWER
+                   MOVE 'Y' TO CONTYN-VALID-SW
+               WHEN 'N' WHEN 'n'
+                   MOVE 'N' TO CONTYN-ANSWER
+                   MOVE 'Y' TO CONTYN-VALID-SW
+               WHEN OTHER
+                   MOVE 'N' TO CONTYN-VALID-SW
+           END-EVALUATE.
