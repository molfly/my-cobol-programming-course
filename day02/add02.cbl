@@ -1,30 +1,275 @@
-       IDENTIFICATION DIVISION. 
-       PROGRAM-ID. ADD02.
-       ENVIRONMENT DIVISION. 
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADD02 IS INITIAL PROGRAM.
+      *-------------------------------------------------
+      * FOUR-FUNCTION CALCULATOR UTILITY. OPERATION-CODE
+      * SELECTS 1=ADD, 2=SUBTRACT, 3=MULTIPLY, 4=DIVIDE.
+      * INTERACTIVE MODE PROMPTS FOR EACH CALCULATION.
+      * IF ADD02PARM NAMES BATCH MODE, PAIRS ARE INSTEAD
+      * READ FROM ADD02IN AND RESULTS WRITTEN TO ADD02OUT.
+      * EVERY CALCULATION, EITHER WAY, IS LOGGED TO
+      * ADD02LOG AND WRITTEN TO THE SHARED TXNHIST
+      * TRANSACTION-HISTORY FILE.
+      *-------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ADD02-PARMCARD ASSIGN TO ADD02PARM
+                  ORGANIZATION  IS SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS ADD02PARM-STATUS.
+
+           SELECT ADD02-BATCH-IN ASSIGN TO ADD02IN
+                  ORGANIZATION  IS SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS ADD02IN-STATUS.
+
+           SELECT ADD02-BATCH-OUT ASSIGN TO ADD02OUT
+                  ORGANIZATION  IS SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS ADD02OUT-STATUS.
+
+           SELECT ADD02-RUNLOG ASSIGN TO ADD02LOG
+                  ORGANIZATION  IS SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS ADD02LOG-STATUS.
+
+           SELECT TXNHIST-FILE ASSIGN TO TXNHIST
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD KEY    IS TXNHIST-KEY
+                  FILE STATUS   IS TXNHIST-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TXNHIST-FILE.
+       COPY "txnhist.cpy".
+
+       FD  ADD02-PARMCARD.
+       01  ADD02PARM-REC.
+           05  ADD02PARM-MODE           PIC X(10).
+
+       FD  ADD02-BATCH-IN.
+       01  ADD02-BATCH-IN-REC.
+           05  BATCH-IN-OP-CODE         PIC 9.
+           05  BATCH-IN-FIRST           PIC 9(3).
+           05  BATCH-IN-SECOND          PIC 9(3).
+
+       FD  ADD02-BATCH-OUT.
+       01  ADD02-BATCH-OUT-REC          PIC X(40).
 
-       WORKING-STORAGE SECTION. 
+       FD  ADD02-RUNLOG.
+       01  ADD02-LOG-LINE               PIC X(80).
 
-       01  FUNCTION-NUMBER   PICTURE IS 99.
-       01  SECOND-NUMBER     PICTURE IS 99.
-       01  THE-RESULT        PICTURE IS 999.
+       WORKING-STORAGE SECTION.
+       COPY "daylogws.cpy".
+       COPY "runid.cpy".
+
+       01  ADD02PARM-STATUS.
+           05  ADD02PARM-STATUS-L       PIC X.
+           05  ADD02PARM-STATUS-R       PIC X.
+       01  ADD02IN-STATUS.
+           05  ADD02IN-STATUS-L         PIC X.
+           05  ADD02IN-STATUS-R         PIC X.
+       01  ADD02OUT-STATUS.
+           05  ADD02OUT-STATUS-L        PIC X.
+           05  ADD02OUT-STATUS-R        PIC X.
+       01  ADD02LOG-STATUS.
+           05  ADD02LOG-STATUS-L        PIC X.
+           05  ADD02LOG-STATUS-R        PIC X.
+       01  TXNHIST-STATUS.
+           05  TXNHIST-STATUS-L         PIC X.
+           05  TXNHIST-STATUS-R         PIC X.
+
+       01  ADD02-BATCH-SW               PIC X       VALUE 'N'.
+           88  ADD02-BATCH-MODE                      VALUE 'Y'.
+       COPY "filestat.cpy" REPLACING ==:PFX:== BY ==ADD02==.
+
+       01  OPERATION-CODE               PIC 9.
+       01  FIRST-NUMBER                 PIC 9(3).
+       01  SECOND-NUMBER                PIC 9(3).
+       01  THE-RESULT                   PIC S9(5).
+       01  OVERFLOW-SW                  PIC X       VALUE 'N'.
+           88  RESULT-OVERFLOWED                     VALUE 'Y'.
+
+       01  TXNHIST-SEQ-CTR              PIC 9(4)    VALUE 0.
 
        PROCEDURE DIVISION.
-       
+
        PROGRAM-BEGIN.
-      * Modify add02.cbl from Listing 2.5 to display a message that 
-           DISPLAY "Enter the first number.".
+           CALL "DAYLOG" USING "ADD02   " DAYLOG-BLANK-OPERATOR
+                                "START   " DAYLOG-BLANK-DETAIL.
+           PERFORM GET-PARM-CARD.
+           IF ADD02-BATCH-MODE
+               PERFORM RUN-BATCH-MODE
+           ELSE
+               PERFORM RUN-INTERACTIVE-MODE
+           END-IF.
+           CALL "DAYLOG" USING "ADD02   " DAYLOG-BLANK-OPERATOR
+                                "STOP    " DAYLOG-BLANK-DETAIL.
 
-           ACCEPT FUNCTION-NUMBER.
+       PROGRAM-DONE.
+           GOBACK.
 
-           DISPLAY "Enter the second number.".
+      * LEVEL 2 ROUTINES
+       GET-PARM-CARD.
+           OPEN INPUT ADD02-PARMCARD.
+           IF ADD02PARM-STATUS = "00"
+               READ ADD02-PARMCARD
+                   AT END MOVE "10" TO ADD02PARM-STATUS
+               END-READ
+               IF ADD02PARM-STATUS = "00" AND
+                  ADD02PARM-MODE = "BATCH"
+                   MOVE 'Y' TO ADD02-BATCH-SW
+               END-IF
+               CLOSE ADD02-PARMCARD
+           END-IF.
+
+       RUN-INTERACTIVE-MODE.
+           DISPLAY "Select operation: 1=Add 2=Subtract ".
+           DISPLAY "3=Multiply 4=Divide".
+           ACCEPT OPERATION-CODE.
+
+           DISPLAY "Enter the first number.".
+           ACCEPT FIRST-NUMBER.
 
+           DISPLAY "Enter the second number.".
            ACCEPT SECOND-NUMBER.
 
-           COMPUTE THE-RESULT = FUNCTION-NUMBER + SECOND-NUMBER.
+           PERFORM CALCULATE-THE-RESULT.
 
-           DISPLAY "The result is " THE-RESULT.
+           IF RESULT-OVERFLOWED
+               DISPLAY "The result overflowed."
+           ELSE
+               DISPLAY "The result is " THE-RESULT
+           END-IF.
 
+           PERFORM LOG-THE-CALCULATION.
 
-       PROGRAM-DONE.
-           STOP RUN.
+       RUN-BATCH-MODE.
+           OPEN INPUT ADD02-BATCH-IN.
+           IF ADD02IN-STATUS NOT = "00"
+               DISPLAY "ADD02: unable to open ADD02IN - status "
+                       ADD02IN-STATUS
+           ELSE
+               OPEN OUTPUT ADD02-BATCH-OUT
+               PERFORM UNTIL ADD02-EOF-YES
+                   READ ADD02-BATCH-IN
+                       AT END MOVE 'Y' TO ADD02-EOF
+                   END-READ
+                   IF NOT ADD02-EOF-YES
+                       MOVE BATCH-IN-OP-CODE TO OPERATION-CODE
+                       MOVE BATCH-IN-FIRST   TO FIRST-NUMBER
+                       MOVE BATCH-IN-SECOND  TO SECOND-NUMBER
+                       PERFORM CALCULATE-THE-RESULT
+                       PERFORM WRITE-BATCH-RESULT
+                       PERFORM LOG-THE-CALCULATION
+                   END-IF
+               END-PERFORM
+               CLOSE ADD02-BATCH-IN
+               CLOSE ADD02-BATCH-OUT
+           END-IF.
+
+      * LEVEL 3 ROUTINES
+       CALCULATE-THE-RESULT.
+           MOVE 'N' TO OVERFLOW-SW.
+           EVALUATE OPERATION-CODE
+               WHEN 1
+                   COMPUTE THE-RESULT = FIRST-NUMBER + SECOND-NUMBER
+                       ON SIZE ERROR MOVE 'Y' TO OVERFLOW-SW
+                   END-COMPUTE
+               WHEN 2
+                   COMPUTE THE-RESULT = FIRST-NUMBER - SECOND-NUMBER
+                       ON SIZE ERROR MOVE 'Y' TO OVERFLOW-SW
+                   END-COMPUTE
+               WHEN 3
+                   COMPUTE THE-RESULT = FIRST-NUMBER * SECOND-NUMBER
+                       ON SIZE ERROR MOVE 'Y' TO OVERFLOW-SW
+                   END-COMPUTE
+               WHEN 4
+                   IF SECOND-NUMBER = 0
+                       MOVE 'Y' TO OVERFLOW-SW
+                   ELSE
+                       COMPUTE THE-RESULT =
+                               FIRST-NUMBER / SECOND-NUMBER
+                           ON SIZE ERROR MOVE 'Y' TO OVERFLOW-SW
+                       END-COMPUTE
+                   END-IF
+               WHEN OTHER
+                   MOVE 'Y' TO OVERFLOW-SW
+           END-EVALUATE.
+
+       WRITE-BATCH-RESULT.
+           MOVE SPACES TO ADD02-BATCH-OUT-REC.
+           IF RESULT-OVERFLOWED
+               STRING FIRST-NUMBER " OP " OPERATION-CODE " "
+                      SECOND-NUMBER " = OVERFLOW"
+                   DELIMITED BY SIZE INTO ADD02-BATCH-OUT-REC
+           ELSE
+               STRING FIRST-NUMBER " OP " OPERATION-CODE " "
+                      SECOND-NUMBER " = " THE-RESULT
+                   DELIMITED BY SIZE INTO ADD02-BATCH-OUT-REC
+           END-IF.
+           WRITE ADD02-BATCH-OUT-REC.
+
+       LOG-THE-CALCULATION.
+           ACCEPT SUITE-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE SUITE-RUN-DATE-CCYY TO SUITE-RUN-DATE-X-CCYY.
+           MOVE SUITE-RUN-DATE-MM   TO SUITE-RUN-DATE-X-MM.
+           MOVE SUITE-RUN-DATE-DD   TO SUITE-RUN-DATE-X-DD.
+           ACCEPT SUITE-RUN-TIME FROM TIME.
+
+           OPEN EXTEND ADD02-RUNLOG.
+           IF ADD02LOG-STATUS NOT = "00"
+               OPEN OUTPUT ADD02-RUNLOG
+           END-IF.
+
+           MOVE SPACES TO ADD02-LOG-LINE.
+           IF RESULT-OVERFLOWED
+               STRING SUITE-RUN-DATE-X " " SUITE-RUN-TIME
+                      " OP " OPERATION-CODE
+                      " FIRST " FIRST-NUMBER
+                      " SECOND " SECOND-NUMBER
+                      " RESULT OVERFLOW"
+                   DELIMITED BY SIZE INTO ADD02-LOG-LINE
+           ELSE
+               STRING SUITE-RUN-DATE-X " " SUITE-RUN-TIME
+                      " OP " OPERATION-CODE
+                      " FIRST " FIRST-NUMBER
+                      " SECOND " SECOND-NUMBER
+                      " RESULT " THE-RESULT
+                   DELIMITED BY SIZE INTO ADD02-LOG-LINE
+           END-IF.
+           WRITE ADD02-LOG-LINE.
+           CLOSE ADD02-RUNLOG.
+
+           PERFORM WRITE-TXNHIST-RECORD.
+
+       WRITE-TXNHIST-RECORD.
+           ADD 1 TO TXNHIST-SEQ-CTR.
+           MOVE SUITE-RUN-DATE-X    TO TXNHIST-KEY-DATE.
+           MOVE SUITE-RUN-TIME      TO TXNHIST-KEY-TIME.
+           MOVE "ADD02   "       TO TXNHIST-KEY-PGM.
+           MOVE TXNHIST-SEQ-CTR  TO TXNHIST-KEY-SEQ.
+           MOVE DAYLOG-BLANK-OPERATOR TO TXNHIST-OPERATOR.
+           MOVE SPACES TO TXNHIST-DETAIL.
+           IF RESULT-OVERFLOWED
+               STRING "OP " OPERATION-CODE
+                      " " FIRST-NUMBER " " SECOND-NUMBER
+                      " RESULT OVERFLOW"
+                   DELIMITED BY SIZE INTO TXNHIST-DETAIL
+           ELSE
+               STRING "OP " OPERATION-CODE
+                      " " FIRST-NUMBER " " SECOND-NUMBER
+                      " RESULT " THE-RESULT
+                   DELIMITED BY SIZE INTO TXNHIST-DETAIL
+           END-IF.
+
+           OPEN I-O TXNHIST-FILE.
+           IF TXNHIST-STATUS NOT = "00"
+               OPEN OUTPUT TXNHIST-FILE
+           END-IF.
+           WRITE TXNHIST-REC
+               INVALID KEY
+                   DISPLAY "ADD02: TXNHIST duplicate key - not logged"
+           END-WRITE.
+           CLOSE TXNHIST-FILE.
