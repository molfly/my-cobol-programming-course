@@ -0,0 +1,84 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CNT01LDX.
+      * Loads FILEDATCLT-INDEXED (dataset FILEDATCLX) from
+      * FILEDATCLT-FILE so CNT01's lookup-by-key loop has something
+      * keyed to read. Run this ahead of CNT01 in the nightly job
+      * stream whenever that night's run will use the by-key lookup -
+      * see jcl/cnt01eod.jcl STEP005.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILEDATCLT-FILE ASSIGN TO FILEDATCLT
+                  ORGANIZATION  IS SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FILEDATCLT-STATUS.
+
+           SELECT FILEDATCLT-INDEXED ASSIGN TO FILEDATCLX
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS SEQUENTIAL
+                  RECORD KEY    IS FILEDATCLT-IDX-KEY
+                  FILE STATUS   IS FILEDATCLX-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FILEDATCLT-FILE.
+           COPY "filedatclt.cpy".
+
+       FD  FILEDATCLT-INDEXED.
+           COPY "filedatclx.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  FILEDATCLT-STATUS.
+           05  FILEDATCLT-STATUS-L      PIC X.
+           05  FILEDATCLT-STATUS-R      PIC X.
+       01  FILEDATCLX-STATUS.
+           05  FILEDATCLX-STATUS-L      PIC X.
+           05  FILEDATCLX-STATUS-R      PIC X.
+       COPY "filestat.cpy" REPLACING ==:PFX:== BY ==FILEDATCLT==.
+       01  LoadedCount                  PIC 9(5)    VALUE 0.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPEN-THE-FILES.
+           PERFORM UNTIL FILEDATCLT-EOF-YES
+               PERFORM READ-AND-LOAD-ONE-RECORD
+           END-PERFORM.
+           PERFORM CLOSE-THE-FILES.
+           DISPLAY "CNT01LDX: records loaded into FILEDATCLX= "
+                   LoadedCount.
+           STOP RUN.
+
+       OPEN-THE-FILES.
+           OPEN INPUT FILEDATCLT-FILE.
+           IF FILEDATCLT-STATUS NOT = "00"
+               DISPLAY "CNT01LDX: OPEN FILEDATCLT-FILE - status "
+                       FILEDATCLT-STATUS
+               MOVE 'Y' TO FILEDATCLT-EOF
+           ELSE
+               OPEN OUTPUT FILEDATCLT-INDEXED
+               IF FILEDATCLX-STATUS NOT = "00"
+                   DISPLAY "CNT01LDX: OPEN FILEDATCLT-INDEXED - status "
+                           FILEDATCLX-STATUS
+                   MOVE 'Y' TO FILEDATCLT-EOF
+               END-IF
+           END-IF.
+
+       READ-AND-LOAD-ONE-RECORD.
+           READ FILEDATCLT-FILE
+               AT END MOVE 'Y' TO FILEDATCLT-EOF
+           END-READ.
+           IF NOT FILEDATCLT-EOF-YES
+               MOVE FILEDATCLT-KEY TO FILEDATCLT-IDX-KEY
+               MOVE FILEDATCLT-REC (15:66) TO FILEDATCLT-IDX-DATA
+               WRITE FILEDATCLT-IDX-REC
+                   INVALID KEY
+                       DISPLAY "CNT01LDX: duplicate key "
+                               FILEDATCLT-IDX-KEY " skipped"
+                   NOT INVALID KEY
+                       ADD 1 TO LoadedCount
+               END-WRITE
+           END-IF.
+
+       CLOSE-THE-FILES.
+           CLOSE FILEDATCLT-FILE.
+           CLOSE FILEDATCLT-INDEXED.
