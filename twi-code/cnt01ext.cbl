@@ -0,0 +1,84 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CNT01EXT.
+      * Pulls the "Combined record count is=" line out of CNT01RPT
+      * and writes just the numeric count, card-ready for RANGE01's
+      * ACCEPT, so the nightly validation step (see jcl/cnt01eod.jcl
+      * STEP020) doesn't have to feed RANGE01 the whole report.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CNT01EXT-REPORT ASSIGN TO CNT01RPT
+                  ORGANIZATION  IS SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS CNT01RPT-STATUS.
+
+           SELECT CNT01EXT-COUNT ASSIGN TO CNT01CNT
+                  ORGANIZATION  IS SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS CNT01CNT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CNT01EXT-REPORT.
+       01  CNT01EXT-REPORT-LINE         PIC X(80).
+
+       FD  CNT01EXT-COUNT.
+       01  CNT01EXT-COUNT-REC           PIC 9(3).
+
+       WORKING-STORAGE SECTION.
+       01  CNT01RPT-STATUS.
+           05  CNT01RPT-STATUS-L        PIC X.
+           05  CNT01RPT-STATUS-R        PIC X.
+       01  CNT01CNT-STATUS.
+           05  CNT01CNT-STATUS-L        PIC X.
+           05  CNT01CNT-STATUS-R        PIC X.
+       01  CNT01EXT-EOF-SW              PIC X       VALUE 'N'.
+           88  CNT01EXT-EOF                          VALUE 'Y'.
+       01  CNT01EXT-JUNK                PIC X(80).
+       01  CNT01EXT-REMAINDER           PIC X(80).
+       01  CNT01EXT-COUNT-FULL          PIC 9(6)     VALUE 0.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM FIND-RECORD-COUNT-LINE.
+           PERFORM WRITE-COUNT-CARD.
+           STOP RUN.
+
+       FIND-RECORD-COUNT-LINE.
+           OPEN INPUT CNT01EXT-REPORT.
+           IF CNT01RPT-STATUS NOT = "00"
+               DISPLAY "CNT01EXT: OPEN CNT01RPT - status "
+                       CNT01RPT-STATUS
+           ELSE
+               PERFORM UNTIL CNT01EXT-EOF
+                   READ CNT01EXT-REPORT
+                       AT END MOVE 'Y' TO CNT01EXT-EOF-SW
+                   END-READ
+                   IF NOT CNT01EXT-EOF
+                       PERFORM CHECK-FOR-COUNT-LINE
+                   END-IF
+               END-PERFORM
+               CLOSE CNT01EXT-REPORT
+           END-IF.
+
+       CHECK-FOR-COUNT-LINE.
+           MOVE SPACES TO CNT01EXT-REMAINDER.
+           UNSTRING CNT01EXT-REPORT-LINE
+               DELIMITED BY "Combined record count is= "
+               INTO CNT01EXT-JUNK CNT01EXT-REMAINDER.
+           IF CNT01EXT-REMAINDER (1:6) IS NUMERIC
+               MOVE CNT01EXT-REMAINDER (1:6) TO CNT01EXT-COUNT-FULL
+           END-IF.
+
+       WRITE-COUNT-CARD.
+      * RANGE01's bounds top out at PIC 999, so only the low-order
+      * three digits of the combined count carry forward.
+           MOVE CNT01EXT-COUNT-FULL TO CNT01EXT-COUNT-REC.
+           OPEN OUTPUT CNT01EXT-COUNT.
+           IF CNT01CNT-STATUS NOT = "00"
+               DISPLAY "CNT01EXT: OPEN CNT01CNT - status "
+                       CNT01CNT-STATUS
+           ELSE
+               WRITE CNT01EXT-COUNT-REC
+               CLOSE CNT01EXT-COUNT
+           END-IF.
