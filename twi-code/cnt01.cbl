@@ -1,29 +1,676 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. CNT01.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT MYFILE-FL1 ASSIGN TO       FILEDATCLT
+      * ASSIGN names a working-storage variable rather than a literal
+      * so the same FD can be opened against several delivery files
+      * in one run (see PROCESS-ALL-FILES).
+           SELECT FILEDATCLT-FILE ASSIGN TO   FILEDATCLT-FILE-NAME
                   ORGANIZATION  IS SEQUENTIAL
                   ACCESS MODE   IS SEQUENTIAL
                   FILE STATUS   IS FILEDATCLT-STATUS.
 
+           SELECT CNT01-FILELIST ASSIGN TO FILEDATLST
+                  ORGANIZATION  IS SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FILELIST-STATUS.
+
+           SELECT CNT01-PARMCARD ASSIGN TO CNT01PARM
+                  ORGANIZATION  IS SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS PARMCARD-STATUS.
+
+           SELECT CNT01-RUNLOG ASSIGN TO CNT01LOG
+                  ORGANIZATION  IS SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS RUNLOG-STATUS.
+
+           SELECT FILEDATCLT-REJECTS ASSIGN TO FILEDATREJ
+                  ORGANIZATION  IS SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FILEDATREJ-STATUS.
+
+           SELECT CNT01-CHECKPOINT ASSIGN TO CNT01CKPT
+                  ORGANIZATION  IS SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS CNT01CKPT-STATUS.
+
+           SELECT CNT01-REPORT ASSIGN TO CNT01RPT
+                  ORGANIZATION  IS SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS CNT01RPT-STATUS.
+
+      * Alternate indexed path into the same data, used for
+      * single-record lookups instead of a full sequential scan.
+      * Fed to the morning shift / on-call alerting feed when the
+      * zero-record check in CHECK-ZERO-RECORD-ALERT trips - see
+      * jcl/cnt01eod.jcl's notify step.
+           SELECT CNT01-ALERT ASSIGN TO CNT01ALRT
+                  ORGANIZATION  IS SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS CNT01ALRT-STATUS.
 
-       DATA DIVISION. 
+           SELECT FILEDATCLT-INDEXED ASSIGN TO FILEDATCLX
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD KEY    IS FILEDATCLT-IDX-KEY
+                  FILE STATUS   IS FILEDATCLX-STATUS.
+
+
+       DATA DIVISION.
        FILE SECTION.
-       FD  FILEDATCLT-FILE
-           DATA RECORD    IS FILEDATCLT-REC                   
-           01  FILEDATCLT-STATUS.
-           05  FILEDATCLT-STATUS-L     pic X.
-           05  FILEDATCLT-STATUS-R     pic X.
-           01  FILEDATCLT-EOF          pic X       value 'N'.
-           01  FILEDATCLT-OPEN-FLAG    pic X       value 'C'.
-           01 RecordCount              PIC 99999 VALUE 0.
-       WORKING-STORAGE SECTION.  
+       FD  FILEDATCLT-FILE.
+           COPY "filedatclt.cpy".
+
+       FD  CNT01-FILELIST.
+       01  FILELIST-REC                 PIC X(20).
+
+       FD  CNT01-PARMCARD.
+       01  PARMCARD-REC.
+           05  PARMCARD-MODE            PIC X(10).
+           05  PARMCARD-DATE-LOW        PIC 9(8).
+           05  PARMCARD-DATE-HIGH       PIC 9(8).
+           05  PARMCARD-RESTART-SW      PIC X.
+               88  PARMCARD-RESTART-CONFIRMED         VALUE 'Y'.
+           05  PARMCARD-LOOKUP-SW       PIC X.
+               88  PARMCARD-LOOKUP-REQUESTED          VALUE 'Y'.
+
+       FD  CNT01-RUNLOG.
+       01  RUNLOG-LINE                  PIC X(80).
+
+       FD  FILEDATCLT-REJECTS.
+       01  FILEDATCLT-REJECT-REC.
+           05  FILEDATCLT-REJECT-DATA   PIC X(80).
+           05  FILEDATCLT-REJECT-CODE   PIC X(4).
+           05  FILEDATCLT-REJECT-TEXT   PIC X(40).
+
+       FD  CNT01-CHECKPOINT.
+       01  CNT01-CHECKPOINT-REC.
+           05  CKPT-LAST-KEY            PIC X(14).
+           05  CKPT-RECORD-COUNT        PIC 9(5).
+           05  CKPT-REJECT-COUNT        PIC 9(5).
+
+       FD  CNT01-REPORT.
+       01  CNT01-REPORT-LINE            PIC X(80).
+
+       FD  CNT01-ALERT.
+       01  CNT01-ALERT-REC.
+           05  ALERT-DATE               PIC X(10).
+           05  FILLER                   PIC X.
+           05  ALERT-TIME               PIC 9(8).
+           05  FILLER                   PIC X.
+           05  ALERT-SEVERITY           PIC X(8).
+           05  FILLER                   PIC X.
+           05  ALERT-JOB                PIC X(8).
+           05  FILLER                   PIC X.
+           05  ALERT-TEXT               PIC X(40).
+
+       FD  FILEDATCLT-INDEXED.
+           COPY "filedatclx.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  FILEDATCLX-STATUS.
+           05  FILEDATCLX-STATUS-L      PIC X.
+           05  FILEDATCLX-STATUS-R      PIC X.
+       01  LOOKUP-KEY                   PIC X(14).
+       01  LOOKUP-ANOTHER-SW            PIC X       VALUE 'N'.
+           88  LOOKUP-ANOTHER                        VALUE 'Y'.
+       01  CNT01RPT-STATUS.
+           05  CNT01RPT-STATUS-L        PIC X.
+           05  CNT01RPT-STATUS-R        PIC X.
+       01  FILEDATCLT-FILE-NAME         PIC X(20)   VALUE "FILEDATCLT".
+       01  FILELIST-STATUS.
+           05  FILELIST-STATUS-L        PIC X.
+           05  FILELIST-STATUS-R        PIC X.
+       01  FILE-LIST-COUNT              PIC 9(2)    VALUE 0.
+       01  FILE-LIST-TABLE.
+           05  FILE-LIST-ENTRY OCCURS 10 TIMES       PIC X(20).
+       01  FILE-IDX                     PIC 9(2).
+       01  COMBINED-RECORD-COUNT        PIC 9(6)    VALUE 0.
+       01  COMBINED-REJECT-COUNT        PIC 9(6)    VALUE 0.
+       01  COMBINED-DUPLICATE-COUNT     PIC 9(6)    VALUE 0.
+       01  MIN-EXPECTED-RECORD-COUNT    PIC 9(6)    VALUE 1.
+       01  PARMCARD-STATUS.
+           05  PARMCARD-STATUS-L        PIC X.
+           05  PARMCARD-STATUS-R        PIC X.
+       01  RUN-MODE-SW                  PIC X       VALUE 'V'.
+           88  RUN-MODE-VALIDATE                     VALUE 'V'.
+           88  RUN-MODE-COUNT-ONLY                   VALUE 'C'.
+       01  RESTART-CONFIRM-SW           PIC X       VALUE 'N'.
+           88  RESTART-CONFIRMED                     VALUE 'Y'.
+       01  LOOKUP-REQUEST-SW            PIC X       VALUE 'N'.
+           88  LOOKUP-REQUESTED                      VALUE 'Y'.
+       01  RUNLOG-STATUS.
+           05  RUNLOG-STATUS-L          PIC X.
+           05  RUNLOG-STATUS-R          PIC X.
+       01  RUNLOG-EVENT-TEXT            PIC X(48).
+       01  CNT01ALRT-STATUS.
+           05  CNT01ALRT-STATUS-L       PIC X.
+           05  CNT01ALRT-STATUS-R       PIC X.
+       COPY "rptheader.cpy".
+       01  CNT01CKPT-STATUS.
+           05  CNT01CKPT-STATUS-L       PIC X.
+           05  CNT01CKPT-STATUS-R       PIC X.
+       01  CHECKPOINT-INTERVAL          PIC 9(5)    VALUE 1000.
+       01  RECORDS-SINCE-CHECKPOINT     PIC 9(5)    VALUE 0.
+       01  RESTART-SW                   PIC X       VALUE 'N'.
+           88  RESTART-REQUESTED                     VALUE 'Y'.
+       01  SKIPPING-SW                  PIC X       VALUE 'N'.
+           88  STILL-SKIPPING                        VALUE 'Y'.
+       01  RESTART-KEY                  PIC X(14)   VALUE SPACES.
+       01  PREV-KEY                     PIC X(14)   VALUE SPACES.
+       01  DuplicateCount               PIC 9(5)    VALUE 0.
+       01  DATE-FILTER-LOW              PIC 9(8)    VALUE 0.
+       01  DATE-FILTER-HIGH             PIC 9(8)    VALUE 99999999.
+       01  DATE-FILTER-SW               PIC X       VALUE 'N'.
+           88  DATE-FILTER-ACTIVE                    VALUE 'Y'.
+       01  FILEDATCLT-DATE-NUM          PIC 9(8).
+       01  RECORD-IN-RANGE-SW           PIC X       VALUE 'Y'.
+           88  RECORD-IN-RANGE                       VALUE 'Y'.
+       01  FILEDATREJ-STATUS.
+           05  FILEDATREJ-STATUS-L      PIC X.
+           05  FILEDATREJ-STATUS-R      PIC X.
+       01  VALID-RECORD-SW              PIC X       VALUE 'Y'.
+           88  RECORD-IS-VALID                       VALUE 'Y'.
+       01  REJECT-REASON-CODE           PIC X(4).
+       01  REJECT-REASON-TEXT           PIC X(40).
+       01  RejectCount                  PIC 9(5)    VALUE 0.
+       01  PREV-REC-TYPE                 PIC X(2)    VALUE SPACES.
+       01  TYPE-SUBTOTAL                 PIC 9(5)    VALUE 0.
+       01  GRAND-TOTAL-VALID             PIC 9(5)    VALUE 0.
+       01  FILEDATCLT-STATUS.
+           05  FILEDATCLT-STATUS-L     PIC X.
+           05  FILEDATCLT-STATUS-R     PIC X.
+       COPY "filestat.cpy" REPLACING ==:PFX:== BY ==FILEDATCLT==.
+       COPY "daylogws.cpy".
+       COPY "runid.cpy".
+       01  RecordCount                 PIC 9(5)    VALUE 0.
+       01  FILEDATCLT-STATUS-MSG       PIC X(40).
 
        PROCEDURE DIVISION.
-           PERFORM FILEDATCLT-STATUS 
-           VARYING RecordCount FROM 1 BY 1 UNTIL FILEDATCLT-EOF 
+       PROGRAM-BEGIN.
+           CALL "DAYLOG" USING "CNT01   " DAYLOG-BLANK-OPERATOR
+                                "START   " DAYLOG-BLANK-DETAIL.
+           PERFORM GET-PARM-CARD.
+           PERFORM GET-FILE-LIST.
+           PERFORM OPEN-FILEDATCLT-REJECTS.
+
+           PERFORM VARYING FILE-IDX FROM 1 BY 1
+                   UNTIL FILE-IDX > FILE-LIST-COUNT
+               MOVE FILE-LIST-ENTRY (FILE-IDX) TO FILEDATCLT-FILE-NAME
+               PERFORM PROCESS-ONE-FILE
+               PERFORM PRINT-FILE-BREAKDOWN
+               ADD RecordCount    TO COMBINED-RECORD-COUNT
+               ADD RejectCount    TO COMBINED-REJECT-COUNT
+               ADD DuplicateCount TO COMBINED-DUPLICATE-COUNT
+           END-PERFORM.
+
+           PERFORM CLOSE-FILEDATCLT-REJECTS.
 
-           DISPLAY "Total record count is= ", RecordCount 
+           DISPLAY "Combined record count is=    " COMBINED-RECORD-COUNT.
+           DISPLAY "Combined reject count is=    " COMBINED-REJECT-COUNT.
+           DISPLAY "Combined duplicate count is= "
+                   COMBINED-DUPLICATE-COUNT.
+           PERFORM CHECK-ZERO-RECORD-ALERT.
+           PERFORM WRITE-CNT01-REPORT.
+           PERFORM CLEAR-CNT01-CHECKPOINT.
+           IF LOOKUP-REQUESTED
+               PERFORM LOOKUP-BY-KEY-LOOP
+           END-IF.
+           CALL "DAYLOG" USING "CNT01   " DAYLOG-BLANK-OPERATOR
+                                "STOP    " DAYLOG-BLANK-DETAIL.
            STOP RUN.
+
+       PROCESS-ONE-FILE.
+           MOVE 0 TO RecordCount.
+           MOVE 0 TO RejectCount.
+           MOVE 0 TO DuplicateCount.
+           MOVE 0 TO TYPE-SUBTOTAL.
+           MOVE SPACES TO PREV-REC-TYPE.
+           MOVE SPACES TO PREV-KEY.
+           MOVE 'N' TO FILEDATCLT-EOF.
+
+      * Checkpoint/restart only applies cleanly to a single-file run;
+      * with several files concatenated each one starts clean.
+           IF FILE-LIST-COUNT = 1
+               PERFORM CHECK-FOR-RESTART
+           END-IF.
+
+           PERFORM OPEN-FILEDATCLT.
+
+           PERFORM UNTIL FILEDATCLT-EOF-YES
+               PERFORM READ-FILEDATCLT
+               IF NOT FILEDATCLT-EOF-YES
+                   IF STILL-SKIPPING
+                       IF FILEDATCLT-KEY = RESTART-KEY
+                           MOVE 'N' TO SKIPPING-SW
+                       END-IF
+                   ELSE
+                       PERFORM CHECK-DATE-RANGE
+                       IF RECORD-IN-RANGE
+                           ADD 1 TO RecordCount
+                           IF RUN-MODE-COUNT-ONLY
+                               MOVE 'Y' TO VALID-RECORD-SW
+                           ELSE
+                               PERFORM VALIDATE-FILEDATCLT-REC
+                           END-IF
+                           IF NOT RECORD-IS-VALID
+                               PERFORM WRITE-FILEDATCLT-REJECT
+                           ELSE
+                               PERFORM CHECK-DUPLICATE-KEY
+                               PERFORM CONTROL-BREAK-CHECK
+                               ADD 1 TO TYPE-SUBTOTAL
+                           END-IF
+                           ADD 1 TO RECORDS-SINCE-CHECKPOINT
+                           IF RECORDS-SINCE-CHECKPOINT >=
+                              CHECKPOINT-INTERVAL
+                               PERFORM WRITE-CHECKPOINT
+                               MOVE 0 TO RECORDS-SINCE-CHECKPOINT
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           IF PREV-REC-TYPE NOT = SPACES
+               PERFORM PRINT-TYPE-SUBTOTAL
+           END-IF.
+
+           PERFORM CLOSE-FILEDATCLT.
+
+           COMPUTE GRAND-TOTAL-VALID = RecordCount - RejectCount.
+
+       PRINT-FILE-BREAKDOWN.
+           DISPLAY "File " FILEDATCLT-FILE-NAME ":".
+           DISPLAY "  Total record count is= " RecordCount.
+           DISPLAY "  Total reject count is=  " RejectCount.
+           DISPLAY "  Grand total valid records is= " GRAND-TOTAL-VALID.
+           DISPLAY "  Total duplicate count is=      " DuplicateCount.
+
+       CHECK-ZERO-RECORD-ALERT.
+           IF COMBINED-RECORD-COUNT < MIN-EXPECTED-RECORD-COUNT
+               DISPLAY "CNT01: *** ALERT *** FILEDATCLT RECORD COUNT "
+                       COMBINED-RECORD-COUNT
+                       " IS BELOW THE EXPECTED MINIMUM OF "
+                       MIN-EXPECTED-RECORD-COUNT
+               MOVE "ZERO-RECORD-ALERT " TO RUNLOG-EVENT-TEXT
+               PERFORM LOG-RUN-EVENT
+               PERFORM WRITE-ALERT-NOTIFICATION
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       WRITE-ALERT-NOTIFICATION.
+           ACCEPT SUITE-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE SUITE-RUN-DATE-CCYY TO SUITE-RUN-DATE-X-CCYY.
+           MOVE SUITE-RUN-DATE-MM   TO SUITE-RUN-DATE-X-MM.
+           MOVE SUITE-RUN-DATE-DD   TO SUITE-RUN-DATE-X-DD.
+           ACCEPT SUITE-RUN-TIME FROM TIME.
+
+           OPEN EXTEND CNT01-ALERT.
+           IF CNT01ALRT-STATUS NOT = "00"
+               OPEN OUTPUT CNT01-ALERT
+           END-IF.
+
+           MOVE SPACES TO CNT01-ALERT-REC.
+           MOVE SUITE-RUN-DATE-X TO ALERT-DATE.
+           MOVE SUITE-RUN-TIME   TO ALERT-TIME.
+           MOVE "HIGH    "    TO ALERT-SEVERITY.
+           MOVE "CNT01   "    TO ALERT-JOB.
+           STRING "RECORD COUNT " COMBINED-RECORD-COUNT
+                  " BELOW MINIMUM " MIN-EXPECTED-RECORD-COUNT
+               DELIMITED BY SIZE INTO ALERT-TEXT.
+           WRITE CNT01-ALERT-REC.
+           CLOSE CNT01-ALERT.
+
+       GET-PARM-CARD.
+           OPEN INPUT CNT01-PARMCARD.
+           IF PARMCARD-STATUS = "00"
+               READ CNT01-PARMCARD
+                   AT END MOVE "10" TO PARMCARD-STATUS
+               END-READ
+               IF PARMCARD-STATUS = "00"
+                   IF PARMCARD-MODE = "COUNTONLY"
+                       MOVE 'C' TO RUN-MODE-SW
+                   ELSE
+                       MOVE 'V' TO RUN-MODE-SW
+                   END-IF
+                   IF PARMCARD-DATE-LOW NOT = 0 OR
+                      PARMCARD-DATE-HIGH NOT = 0
+                       MOVE PARMCARD-DATE-LOW  TO DATE-FILTER-LOW
+                       MOVE PARMCARD-DATE-HIGH TO DATE-FILTER-HIGH
+                       MOVE 'Y' TO DATE-FILTER-SW
+                       IF DATE-FILTER-HIGH = 0
+                           MOVE 99999999 TO DATE-FILTER-HIGH
+                       END-IF
+                   END-IF
+                   IF PARMCARD-RESTART-CONFIRMED
+                       MOVE 'Y' TO RESTART-CONFIRM-SW
+                   END-IF
+                   IF PARMCARD-LOOKUP-REQUESTED
+                       MOVE 'Y' TO LOOKUP-REQUEST-SW
+                   END-IF
+               END-IF
+               CLOSE CNT01-PARMCARD
+           END-IF.
+
+       GET-FILE-LIST.
+           MOVE 0 TO FILE-LIST-COUNT.
+           OPEN INPUT CNT01-FILELIST.
+           IF FILELIST-STATUS = "00"
+               PERFORM UNTIL FILELIST-STATUS NOT = "00"
+                   READ CNT01-FILELIST
+                       AT END MOVE "10" TO FILELIST-STATUS
+                   END-READ
+                   IF FILELIST-STATUS = "00" AND
+                      FILE-LIST-COUNT < 10
+                       ADD 1 TO FILE-LIST-COUNT
+                       MOVE FILELIST-REC TO
+                            FILE-LIST-ENTRY (FILE-LIST-COUNT)
+                   END-IF
+               END-PERFORM
+               CLOSE CNT01-FILELIST
+           END-IF.
+           IF FILE-LIST-COUNT = 0
+               MOVE 1 TO FILE-LIST-COUNT
+               MOVE "FILEDATCLT" TO FILE-LIST-ENTRY (1)
+           END-IF.
+
+      * Opened once for the whole run, outside the per-file loop in
+      * PROGRAM-BEGIN, so rejects from an earlier file in a
+      * multi-file run survive OPEN-FILEDATCLT being
+      * re-entered for the next file.
+       OPEN-FILEDATCLT-REJECTS.
+           OPEN OUTPUT FILEDATCLT-REJECTS.
+           IF FILEDATREJ-STATUS NOT = "00"
+               DISPLAY "CNT01: OPEN FILEDATCLT-REJECTS - status "
+                       FILEDATREJ-STATUS
+           END-IF.
+
+       CLOSE-FILEDATCLT-REJECTS.
+           CLOSE FILEDATCLT-REJECTS.
+
+       OPEN-FILEDATCLT.
+           OPEN INPUT FILEDATCLT-FILE.
+           MOVE 'O' TO FILEDATCLT-OPEN-FLAG.
+           PERFORM TRANSLATE-FILEDATCLT-STATUS.
+           IF FILEDATCLT-STATUS NOT = "00"
+               DISPLAY "CNT01: OPEN FILEDATCLT-FILE - "
+                       FILEDATCLT-STATUS-MSG
+           END-IF.
+           STRING "OPEN " FILEDATCLT-FILE-NAME
+                  " status " FILEDATCLT-STATUS
+               DELIMITED BY SIZE INTO RUNLOG-EVENT-TEXT
+               ON OVERFLOW
+                   DISPLAY "CNT01: RUNLOG-EVENT-TEXT overflow on OPEN"
+           END-STRING.
+           PERFORM LOG-RUN-EVENT.
+
+           OPEN OUTPUT CNT01-CHECKPOINT.
+           IF CNT01CKPT-STATUS NOT = "00"
+               DISPLAY "CNT01: OPEN CNT01-CHECKPOINT - status "
+                       CNT01CKPT-STATUS
+           END-IF.
+
+       READ-FILEDATCLT.
+           READ FILEDATCLT-FILE
+               AT END MOVE 'Y' TO FILEDATCLT-EOF
+           END-READ.
+           PERFORM TRANSLATE-FILEDATCLT-STATUS.
+           IF FILEDATCLT-STATUS NOT = "00" AND NOT FILEDATCLT-EOF-YES
+               DISPLAY "CNT01: READ FILEDATCLT-FILE - "
+                       FILEDATCLT-STATUS-MSG
+           END-IF.
+
+       CLOSE-FILEDATCLT.
+           CLOSE FILEDATCLT-FILE.
+           MOVE 'C' TO FILEDATCLT-OPEN-FLAG.
+           PERFORM TRANSLATE-FILEDATCLT-STATUS.
+           IF FILEDATCLT-STATUS NOT = "00"
+               DISPLAY "CNT01: CLOSE FILEDATCLT-FILE - "
+                       FILEDATCLT-STATUS-MSG
+           END-IF.
+           CLOSE CNT01-CHECKPOINT.
+           STRING "CLOSE " FILEDATCLT-FILE-NAME
+                  " records read " RecordCount
+               DELIMITED BY SIZE INTO RUNLOG-EVENT-TEXT
+               ON OVERFLOW
+                   DISPLAY "CNT01: RUNLOG-EVENT-TEXT overflow on CLOSE"
+           END-STRING.
+           PERFORM LOG-RUN-EVENT.
+
+      * LEVEL 3 ROUTINES
+       LOG-RUN-EVENT.
+           ACCEPT SUITE-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE SUITE-RUN-DATE-CCYY TO SUITE-RUN-DATE-X-CCYY.
+           MOVE SUITE-RUN-DATE-MM   TO SUITE-RUN-DATE-X-MM.
+           MOVE SUITE-RUN-DATE-DD   TO SUITE-RUN-DATE-X-DD.
+           ACCEPT SUITE-RUN-TIME FROM TIME.
+
+           OPEN EXTEND CNT01-RUNLOG.
+           IF RUNLOG-STATUS NOT = "00"
+               OPEN OUTPUT CNT01-RUNLOG
+           END-IF.
+
+           MOVE SPACES TO RUNLOG-LINE.
+           STRING SUITE-RUN-DATE-X " " SUITE-RUN-TIME " CNT01 "
+                  RUNLOG-EVENT-TEXT
+               DELIMITED BY SIZE INTO RUNLOG-LINE.
+           WRITE RUNLOG-LINE.
+           CLOSE CNT01-RUNLOG.
+       LOOKUP-BY-KEY-LOOP.
+           DISPLAY "Look up a single record by key (Y/N)?".
+           ACCEPT LOOKUP-ANOTHER-SW.
+           PERFORM UNTIL NOT LOOKUP-ANOTHER
+               DISPLAY "Enter the key to look up:"
+               ACCEPT LOOKUP-KEY
+               PERFORM LOOKUP-FILEDATCLT-BY-KEY
+               DISPLAY "Look up another record (Y/N)?"
+               ACCEPT LOOKUP-ANOTHER-SW
+           END-PERFORM.
+
+       LOOKUP-FILEDATCLT-BY-KEY.
+           OPEN INPUT FILEDATCLT-INDEXED.
+           IF FILEDATCLX-STATUS NOT = "00"
+               DISPLAY "CNT01: OPEN FILEDATCLT-INDEXED - status "
+                       FILEDATCLX-STATUS
+           ELSE
+               MOVE LOOKUP-KEY TO FILEDATCLT-IDX-KEY
+               READ FILEDATCLT-INDEXED
+                   KEY IS FILEDATCLT-IDX-KEY
+                   INVALID KEY
+                       DISPLAY "Key " LOOKUP-KEY " not found"
+               END-READ
+               IF FILEDATCLX-STATUS = "00"
+                   DISPLAY "Found: " FILEDATCLT-IDX-REC
+               END-IF
+               CLOSE FILEDATCLT-INDEXED
+           END-IF.
+
+       WRITE-CNT01-REPORT.
+           ACCEPT SUITE-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE SUITE-RUN-DATE-CCYY TO SUITE-RUN-DATE-X-CCYY.
+           MOVE SUITE-RUN-DATE-MM   TO SUITE-RUN-DATE-X-MM.
+           MOVE SUITE-RUN-DATE-DD   TO SUITE-RUN-DATE-X-DD.
+
+           OPEN OUTPUT CNT01-REPORT.
+           IF CNT01RPT-STATUS NOT = "00"
+               DISPLAY "CNT01: OPEN CNT01-REPORT - status "
+                       CNT01RPT-STATUS
+           ELSE
+               PERFORM BUILD-RPT-HEADER
+               MOVE RPT-HDR-LINE TO CNT01-REPORT-LINE
+               WRITE CNT01-REPORT-LINE
+
+               MOVE SPACES TO CNT01-REPORT-LINE
+               STRING "CNT01 RUN DATE: " SUITE-RUN-DATE-X
+                   " FILES PROCESSED: " FILE-LIST-COUNT
+                   DELIMITED BY SIZE INTO CNT01-REPORT-LINE
+               WRITE CNT01-REPORT-LINE
+
+               MOVE SPACES TO CNT01-REPORT-LINE
+               STRING "Combined record count is= "
+                   COMBINED-RECORD-COUNT
+                   DELIMITED BY SIZE INTO CNT01-REPORT-LINE
+               WRITE CNT01-REPORT-LINE
+
+               MOVE SPACES TO CNT01-REPORT-LINE
+               STRING "Combined reject count is=  "
+                   COMBINED-REJECT-COUNT
+                   DELIMITED BY SIZE INTO CNT01-REPORT-LINE
+               WRITE CNT01-REPORT-LINE
+
+               MOVE SPACES TO CNT01-REPORT-LINE
+               STRING "Combined duplicate count is= "
+                   COMBINED-DUPLICATE-COUNT
+                   DELIMITED BY SIZE INTO CNT01-REPORT-LINE
+               WRITE CNT01-REPORT-LINE
+
+               PERFORM BUILD-RPT-FOOTER
+               MOVE RPT-FTR-LINE TO CNT01-REPORT-LINE
+               WRITE CNT01-REPORT-LINE
+
+               CLOSE CNT01-REPORT
+           END-IF.
+
+       CHECK-DATE-RANGE.
+           MOVE 'Y' TO RECORD-IN-RANGE-SW.
+           IF DATE-FILTER-ACTIVE
+               MOVE FILEDATCLT-DATE TO FILEDATCLT-DATE-NUM
+               IF FILEDATCLT-DATE-NUM < DATE-FILTER-LOW OR
+                  FILEDATCLT-DATE-NUM > DATE-FILTER-HIGH
+                   MOVE 'N' TO RECORD-IN-RANGE-SW
+               END-IF
+           END-IF.
+
+       CHECK-FOR-RESTART.
+           OPEN INPUT CNT01-CHECKPOINT.
+           IF CNT01CKPT-STATUS = "00"
+               PERFORM UNTIL CNT01CKPT-STATUS NOT = "00"
+                   READ CNT01-CHECKPOINT
+                       AT END MOVE "10" TO CNT01CKPT-STATUS
+                   END-READ
+                   IF CNT01CKPT-STATUS = "00"
+                       MOVE CKPT-LAST-KEY     TO RESTART-KEY
+                       MOVE CKPT-RECORD-COUNT TO RecordCount
+                       MOVE CKPT-REJECT-COUNT TO RejectCount
+                   END-IF
+               END-PERFORM
+               CLOSE CNT01-CHECKPOINT
+               IF RESTART-KEY NOT = SPACES AND RESTART-CONFIRMED
+                   MOVE 'Y' TO RESTART-SW
+                   MOVE 'Y' TO SKIPPING-SW
+                   DISPLAY "CNT01: restarting after key " RESTART-KEY
+               ELSE
+                   IF RESTART-KEY NOT = SPACES
+                       DISPLAY "CNT01: checkpoint found but restart "
+                               "not confirmed on CNT01PARM - "
+                               "running from the top"
+                       MOVE SPACES TO RESTART-KEY
+                   END-IF
+               END-IF
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE FILEDATCLT-KEY TO CKPT-LAST-KEY.
+           MOVE RecordCount    TO CKPT-RECORD-COUNT.
+           MOVE RejectCount    TO CKPT-REJECT-COUNT.
+           WRITE CNT01-CHECKPOINT-REC.
+
+      * Leaves the checkpoint dataset present but empty so a normal
+      * completion never looks like a restart point to tomorrow's
+      * run; an abend skips this paragraph entirely, so the last
+      * WRITE-CHECKPOINT record survives for a confirmed restart.
+       CLEAR-CNT01-CHECKPOINT.
+           OPEN OUTPUT CNT01-CHECKPOINT.
+           CLOSE CNT01-CHECKPOINT.
+
+       VALIDATE-FILEDATCLT-REC.
+           MOVE 'Y' TO VALID-RECORD-SW.
+           MOVE SPACES TO REJECT-REASON-CODE.
+           MOVE SPACES TO REJECT-REASON-TEXT.
+
+           IF FILEDATCLT-ACCT-NBR = SPACES
+               MOVE 'N' TO VALID-RECORD-SW
+               MOVE "R001" TO REJECT-REASON-CODE
+               MOVE "account number is blank" TO REJECT-REASON-TEXT
+           END-IF.
+
+           IF RECORD-IS-VALID AND
+              (FILEDATCLT-DATE-MM < 1 OR FILEDATCLT-DATE-MM > 12)
+               MOVE 'N' TO VALID-RECORD-SW
+               MOVE "R002" TO REJECT-REASON-CODE
+               MOVE "invalid month in date field" TO REJECT-REASON-TEXT
+           END-IF.
+
+           IF RECORD-IS-VALID AND
+              (FILEDATCLT-DATE-DD < 1 OR FILEDATCLT-DATE-DD > 31)
+               MOVE 'N' TO VALID-RECORD-SW
+               MOVE "R003" TO REJECT-REASON-CODE
+               MOVE "invalid day in date field" TO REJECT-REASON-TEXT
+           END-IF.
+
+       CHECK-DUPLICATE-KEY.
+           IF PREV-KEY NOT = SPACES AND FILEDATCLT-KEY = PREV-KEY
+               ADD 1 TO DuplicateCount
+               DISPLAY "  Duplicate key detected: " FILEDATCLT-KEY
+           END-IF.
+           MOVE FILEDATCLT-KEY TO PREV-KEY.
+
+       CONTROL-BREAK-CHECK.
+           IF PREV-REC-TYPE NOT = SPACES AND
+              FILEDATCLT-REC-TYPE NOT = PREV-REC-TYPE
+               PERFORM PRINT-TYPE-SUBTOTAL
+           END-IF.
+           MOVE FILEDATCLT-REC-TYPE TO PREV-REC-TYPE.
+
+       PRINT-TYPE-SUBTOTAL.
+           DISPLAY "  Record type " PREV-REC-TYPE
+                   " subtotal is= " TYPE-SUBTOTAL.
+           MOVE 0 TO TYPE-SUBTOTAL.
+
+       WRITE-FILEDATCLT-REJECT.
+           MOVE FILEDATCLT-REC       TO FILEDATCLT-REJECT-DATA.
+           MOVE REJECT-REASON-CODE   TO FILEDATCLT-REJECT-CODE.
+           MOVE REJECT-REASON-TEXT   TO FILEDATCLT-REJECT-TEXT.
+           WRITE FILEDATCLT-REJECT-REC.
+           ADD 1 TO RejectCount.
+       TRANSLATE-FILEDATCLT-STATUS.
+           EVALUATE FILEDATCLT-STATUS
+               WHEN "00" MOVE "successful completion" TO
+                                      FILEDATCLT-STATUS-MSG
+               WHEN "04" MOVE "record length mismatch" TO
+                                      FILEDATCLT-STATUS-MSG
+               WHEN "05" MOVE "optional file not present at open" TO
+                                      FILEDATCLT-STATUS-MSG
+               WHEN "10" MOVE "end of file reached" TO
+                                      FILEDATCLT-STATUS-MSG
+               WHEN "21" MOVE "sequence error on key" TO
+                                      FILEDATCLT-STATUS-MSG
+               WHEN "22" MOVE "duplicate key on write/rewrite" TO
+                                      FILEDATCLT-STATUS-MSG
+               WHEN "23" MOVE "record not found" TO
+                                      FILEDATCLT-STATUS-MSG
+               WHEN "30" MOVE "permanent I/O error" TO
+                                      FILEDATCLT-STATUS-MSG
+               WHEN "35" MOVE "file not found at open" TO
+                                      FILEDATCLT-STATUS-MSG
+               WHEN "37" MOVE "open mode conflicts with organization" TO
+                                      FILEDATCLT-STATUS-MSG
+               WHEN "41" MOVE "file already open" TO
+                                      FILEDATCLT-STATUS-MSG
+               WHEN "42" MOVE "file not open" TO
+                                      FILEDATCLT-STATUS-MSG
+               WHEN "46" MOVE "read attempted after end of file" TO
+                                      FILEDATCLT-STATUS-MSG
+               WHEN "47" MOVE "read attempted on unopened file" TO
+                                      FILEDATCLT-STATUS-MSG
+               WHEN "48" MOVE "write attempted on input-only file" TO
+                                      FILEDATCLT-STATUS-MSG
+               WHEN "49" MOVE "delete/rewrite attempted - wrong mode" TO
+                                      FILEDATCLT-STATUS-MSG
+               WHEN OTHER MOVE "unrecognized file status" TO
+                                      FILEDATCLT-STATUS-MSG
+           END-EVALUATE.
+
+       COPY "rptbuild.cpy" REPLACING ==:PROGID:== BY =="CNT01"==.
