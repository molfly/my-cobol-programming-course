@@ -0,0 +1,75 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAYLOG IS INITIAL PROGRAM.
+      *--------------------------------------------------
+      * SHARED CONSOLIDATED DAILY RUN LOG. EVERY PROGRAM IN THE
+      * SUITE CALLS THIS AT START AND STOP (AND ON ANY NOTABLE
+      * EVENT, LIKE AN ALERT) SO ONE FILE, DAILYLOG, SHOWS WHICH
+      * JOBS RAN, IN WHAT ORDER, AND WHETHER EACH COMPLETED
+      * CLEANLY - INSTEAD OF EVERY PROGRAM'S OWN AUDIT TRAIL BEING
+      * AN ISLAND. EOD01 READS THIS FILE TO BUILD THE END-OF-DAY
+      * SUMMARY.
+      *--------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DAYLOG-FILE ASSIGN TO DAILYLOG
+                  ORGANIZATION  IS SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS DAILYLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DAYLOG-FILE.
+       01  DAYLOG-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY "runid.cpy".
+
+       01  DAILYLOG-STATUS.
+           05  DAILYLOG-STATUS-L        PIC X.
+           05  DAILYLOG-STATUS-R        PIC X.
+
+       LINKAGE SECTION.
+       01  DAYLOG-JOB                   PIC X(8).
+       01  DAYLOG-OPERATOR              PIC X(10).
+       01  DAYLOG-EVENT                 PIC X(8).
+      * X(31) is what actually survives into DAYLOG-LINE/DAILYLOG-REC
+      * below past the fixed date/time/job/operator/event columns -
+      * see daylogrec.cpy's DAILYLOG-REC-DETAIL.
+       01  DAYLOG-DETAIL                PIC X(31).
+
+       PROCEDURE DIVISION USING DAYLOG-JOB DAYLOG-OPERATOR
+                                 DAYLOG-EVENT DAYLOG-DETAIL.
+       PROGRAM-BEGIN.
+           MOVE DAYLOG-JOB      TO SUITE-JOB-NAME.
+           MOVE DAYLOG-OPERATOR TO SUITE-OPERATOR-ID.
+           PERFORM STAMP-SUITE-RUN-ID.
+           PERFORM WRITE-DAYLOG-LINE.
+
+       PROGRAM-DONE.
+           GOBACK.
+
+       STAMP-SUITE-RUN-ID.
+           ACCEPT SUITE-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE SUITE-RUN-DATE-CCYY TO SUITE-RUN-DATE-X-CCYY.
+           MOVE SUITE-RUN-DATE-MM   TO SUITE-RUN-DATE-X-MM.
+           MOVE SUITE-RUN-DATE-DD   TO SUITE-RUN-DATE-X-DD.
+           ACCEPT SUITE-RUN-TIME FROM TIME.
+
+       WRITE-DAYLOG-LINE.
+           OPEN EXTEND DAYLOG-FILE.
+           IF DAILYLOG-STATUS NOT = "00"
+               OPEN OUTPUT DAYLOG-FILE
+           END-IF.
+
+           MOVE SPACES TO DAYLOG-LINE.
+           STRING SUITE-RUN-DATE-X " " SUITE-RUN-TIME " "
+                  SUITE-JOB-NAME " " SUITE-OPERATOR-ID " "
+                  DAYLOG-EVENT " " DAYLOG-DETAIL
+               DELIMITED BY SIZE INTO DAYLOG-LINE
+               ON OVERFLOW
+                   DISPLAY "DAYLOG: DAYLOG-LINE overflow - "
+                           "detail truncated"
+           END-STRING.
+           WRITE DAYLOG-LINE.
+           CLOSE DAYLOG-FILE.
