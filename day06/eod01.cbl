@@ -0,0 +1,308 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EOD01.
+      *--------------------------------------------------
+      * END-OF-DAY MASTER SUMMARY. READS THE CONSOLIDATED DAILYLOG
+      * PLUS THE INDIVIDUAL AUDIT TRAILS (CNT01LOG, MENU01LOG,
+      * ADD02LOG, RANGE01LG) AND PRODUCES ONE REPORT - JOBS RUN,
+      * RECORDS COUNTED, MENU SELECTIONS, CALCULATIONS, AND
+      * VALIDATION PASS/FAIL COUNTS - SO THE MORNING SHIFT HAS ONE
+      * SHEET TO REVIEW INSTEAD OF SIX LOGS TO STITCH TOGETHER.
+      * ANY LOG THAT ISN'T PRESENT IS SKIPPED; ITS COUNTS STAY ZERO.
+      *--------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EOD01-DAILYLOG ASSIGN TO DAILYLOG
+                  ORGANIZATION  IS SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS DAILYLOG-STATUS.
+
+           SELECT EOD01-CNT01LOG ASSIGN TO CNT01LOG
+                  ORGANIZATION  IS SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS CNT01LOG-STATUS.
+
+           SELECT EOD01-MENU01LOG ASSIGN TO MENU01LOG
+                  ORGANIZATION  IS SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS MENU01LOG-STATUS.
+
+           SELECT EOD01-ADD02LOG ASSIGN TO ADD02LOG
+                  ORGANIZATION  IS SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS ADD02LOG-STATUS.
+
+           SELECT EOD01-RANGE01LOG ASSIGN TO RANGE01LG
+                  ORGANIZATION  IS SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS RANGE01LOG-STATUS.
+
+           SELECT EOD01-REPORT ASSIGN TO EOD01RPT
+                  ORGANIZATION  IS SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS EOD01RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EOD01-DAILYLOG.
+           COPY "daylogrec.cpy".
+
+       FD  EOD01-CNT01LOG.
+       01  CNT01LOG-LINE                PIC X(80).
+
+       FD  EOD01-MENU01LOG.
+       01  MENU01LOG-LINE               PIC X(80).
+
+       FD  EOD01-ADD02LOG.
+       01  ADD02LOG-LINE                PIC X(80).
+
+       FD  EOD01-RANGE01LOG.
+       01  RANGE01LOG-LINE              PIC X(80).
+
+       FD  EOD01-REPORT.
+       01  EOD01-REPORT-LINE            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY "rptheader.cpy".
+
+       COPY "filestat.cpy" REPLACING ==:PFX:== BY ==DAILYLOG==.
+       COPY "filestat.cpy" REPLACING ==:PFX:== BY ==CNT01LOG==.
+       COPY "filestat.cpy" REPLACING ==:PFX:== BY ==MENU01LOG==.
+       COPY "filestat.cpy" REPLACING ==:PFX:== BY ==ADD02LOG==.
+       COPY "filestat.cpy" REPLACING ==:PFX:== BY ==RANGE01LOG==.
+
+       01  DAILYLOG-STATUS.
+           05  DAILYLOG-STATUS-L        PIC X.
+           05  DAILYLOG-STATUS-R        PIC X.
+       01  CNT01LOG-STATUS.
+           05  CNT01LOG-STATUS-L        PIC X.
+           05  CNT01LOG-STATUS-R        PIC X.
+       01  MENU01LOG-STATUS.
+           05  MENU01LOG-STATUS-L       PIC X.
+           05  MENU01LOG-STATUS-R       PIC X.
+       01  ADD02LOG-STATUS.
+           05  ADD02LOG-STATUS-L        PIC X.
+           05  ADD02LOG-STATUS-R        PIC X.
+       01  RANGE01LOG-STATUS.
+           05  RANGE01LOG-STATUS-L      PIC X.
+           05  RANGE01LOG-STATUS-R      PIC X.
+       01  EOD01RPT-STATUS.
+           05  EOD01RPT-STATUS-L        PIC X.
+           05  EOD01RPT-STATUS-R        PIC X.
+
+      * Jobs run, counted from DAILYLOG's START events against a
+      * fixed table of known job names (same load-table shape as
+      * MENU01-OPTION-TABLE).
+       01  JOB-COUNT-TABLE.
+           05  JOB-COUNT-ENTRY OCCURS 10 TIMES.
+               10  JOB-COUNT-NAME       PIC X(8).
+               10  JOB-COUNT-STARTS     PIC 9(5)    VALUE 0.
+       01  JOB-COUNT-TOTAL              PIC 99      VALUE 9.
+       01  JOB-TBL-IDX                  PIC 99.
+
+       01  EOD-RECORDS-COUNTED          PIC 9(7)    VALUE 0.
+       01  EOD-MENU-SELECTIONS          PIC 9(5)    VALUE 0.
+       01  EOD-CALCULATIONS-PERFORMED   PIC 9(5)    VALUE 0.
+       01  EOD-VALIDATIONS-PASSED       PIC 9(5)    VALUE 0.
+       01  EOD-VALIDATIONS-FAILED       PIC 9(5)    VALUE 0.
+
+       01  WS-JUNK                      PIC X(80).
+       01  WS-REMAINDER                 PIC X(40).
+       01  WS-FILE-RECORD-COUNT         PIC 9(5)    VALUE 0.
+
+       PROCEDURE DIVISION.
+      * LEVEL 1 ROUTINES
+       PROGRAM-BEGIN.
+           PERFORM LOAD-JOB-COUNT-TABLE.
+           PERFORM PROCESS-DAILYLOG.
+           PERFORM PROCESS-CNT01LOG.
+           PERFORM PROCESS-MENU01LOG.
+           PERFORM PROCESS-ADD02LOG.
+           PERFORM PROCESS-RANGE01LOG.
+           PERFORM WRITE-SUMMARY-REPORT.
+
+       PROGRAM-DONE.
+           GOBACK.
+
+      * LEVEL 2 ROUTINES
+       LOAD-JOB-COUNT-TABLE.
+           MOVE "CNT01   " TO JOB-COUNT-NAME (1).
+           MOVE "ADD02   " TO JOB-COUNT-NAME (2).
+           MOVE "MENU01  " TO JOB-COUNT-NAME (3).
+           MOVE "RANGE01 " TO JOB-COUNT-NAME (4).
+           MOVE "MULT03  " TO JOB-COUNT-NAME (5).
+           MOVE "MULT04  " TO JOB-COUNT-NAME (6).
+           MOVE "QUIT01  " TO JOB-COUNT-NAME (7).
+           MOVE "HELLO05 " TO JOB-COUNT-NAME (8).
+           MOVE "HELLO05A" TO JOB-COUNT-NAME (9).
+
+       PROCESS-DAILYLOG.
+           OPEN INPUT EOD01-DAILYLOG.
+           IF DAILYLOG-STATUS = "00"
+               PERFORM UNTIL DAILYLOG-EOF-YES
+                   READ EOD01-DAILYLOG
+                       AT END MOVE 'Y' TO DAILYLOG-EOF
+                   END-READ
+                   IF NOT DAILYLOG-EOF-YES
+                       PERFORM TALLY-ONE-JOB-EVENT
+                   END-IF
+               END-PERFORM
+               CLOSE EOD01-DAILYLOG
+           END-IF.
+
+       TALLY-ONE-JOB-EVENT.
+           IF DAILYLOG-REC-EVENT = "START   "
+               PERFORM VARYING JOB-TBL-IDX FROM 1 BY 1
+                       UNTIL JOB-TBL-IDX > JOB-COUNT-TOTAL
+                   IF DAILYLOG-REC-JOB = JOB-COUNT-NAME (JOB-TBL-IDX)
+                       ADD 1 TO JOB-COUNT-STARTS (JOB-TBL-IDX)
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       PROCESS-CNT01LOG.
+           OPEN INPUT EOD01-CNT01LOG.
+           IF CNT01LOG-STATUS = "00"
+               PERFORM UNTIL CNT01LOG-EOF-YES
+                   READ EOD01-CNT01LOG
+                       AT END MOVE 'Y' TO CNT01LOG-EOF
+                   END-READ
+                   IF NOT CNT01LOG-EOF-YES
+                       MOVE SPACES TO WS-REMAINDER
+                       UNSTRING CNT01LOG-LINE
+                           DELIMITED BY "records read "
+                           INTO WS-JUNK WS-REMAINDER
+                       IF WS-REMAINDER (1:5) IS NUMERIC
+                           MOVE WS-REMAINDER (1:5) TO
+                                WS-FILE-RECORD-COUNT
+                           ADD WS-FILE-RECORD-COUNT TO
+                               EOD-RECORDS-COUNTED
+                       END-IF
+                   END-IF
+               END-PERFORM
+               CLOSE EOD01-CNT01LOG
+           END-IF.
+
+       PROCESS-MENU01LOG.
+           OPEN INPUT EOD01-MENU01LOG.
+           IF MENU01LOG-STATUS = "00"
+               PERFORM UNTIL MENU01LOG-EOF-YES
+                   READ EOD01-MENU01LOG
+                       AT END MOVE 'Y' TO MENU01LOG-EOF
+                   END-READ
+                   IF NOT MENU01LOG-EOF-YES
+                       ADD 1 TO EOD-MENU-SELECTIONS
+                   END-IF
+               END-PERFORM
+               CLOSE EOD01-MENU01LOG
+           END-IF.
+
+       PROCESS-ADD02LOG.
+           OPEN INPUT EOD01-ADD02LOG.
+           IF ADD02LOG-STATUS = "00"
+               PERFORM UNTIL ADD02LOG-EOF-YES
+                   READ EOD01-ADD02LOG
+                       AT END MOVE 'Y' TO ADD02LOG-EOF
+                   END-READ
+                   IF NOT ADD02LOG-EOF-YES
+                       ADD 1 TO EOD-CALCULATIONS-PERFORMED
+                   END-IF
+               END-PERFORM
+               CLOSE EOD01-ADD02LOG
+           END-IF.
+
+       PROCESS-RANGE01LOG.
+           OPEN INPUT EOD01-RANGE01LOG.
+           IF RANGE01LOG-STATUS = "00"
+               PERFORM UNTIL RANGE01LOG-EOF-YES
+                   READ EOD01-RANGE01LOG
+                       AT END MOVE 'Y' TO RANGE01LOG-EOF
+                   END-READ
+                   IF NOT RANGE01LOG-EOF-YES
+                       PERFORM TALLY-ONE-VALIDATION
+                   END-IF
+               END-PERFORM
+               CLOSE EOD01-RANGE01LOG
+           END-IF.
+
+       TALLY-ONE-VALIDATION.
+           MOVE SPACES TO WS-REMAINDER.
+           UNSTRING RANGE01LOG-LINE DELIMITED BY "RESULT "
+               INTO WS-JUNK WS-REMAINDER.
+           IF WS-REMAINDER (1:4) = "PASS"
+               ADD 1 TO EOD-VALIDATIONS-PASSED
+           ELSE
+               IF WS-REMAINDER (1:4) = "FAIL"
+                   ADD 1 TO EOD-VALIDATIONS-FAILED
+               END-IF
+           END-IF.
+
+      * LEVEL 3 ROUTINES
+       WRITE-SUMMARY-REPORT.
+           OPEN OUTPUT EOD01-REPORT.
+           IF EOD01RPT-STATUS NOT = "00"
+               DISPLAY "EOD01: OPEN EOD01-REPORT - status "
+                       EOD01RPT-STATUS
+           ELSE
+               PERFORM BUILD-RPT-HEADER
+               MOVE RPT-HDR-LINE TO EOD01-REPORT-LINE
+               WRITE EOD01-REPORT-LINE
+
+               PERFORM WRITE-JOBS-RUN-SECTION
+               PERFORM WRITE-REPORT-LINE-RECORD
+               PERFORM WRITE-REPORT-LINE-MENU
+               PERFORM WRITE-REPORT-LINE-CALC
+               PERFORM WRITE-REPORT-LINE-VALID
+
+               PERFORM BUILD-RPT-FOOTER
+               MOVE RPT-FTR-LINE TO EOD01-REPORT-LINE
+               WRITE EOD01-REPORT-LINE
+               CLOSE EOD01-REPORT
+           END-IF.
+
+       WRITE-JOBS-RUN-SECTION.
+           PERFORM VARYING JOB-TBL-IDX FROM 1 BY 1
+                   UNTIL JOB-TBL-IDX > JOB-COUNT-TOTAL
+               IF JOB-COUNT-STARTS (JOB-TBL-IDX) > 0
+                   MOVE SPACES TO EOD01-REPORT-LINE
+                   STRING "JOB " JOB-COUNT-NAME (JOB-TBL-IDX)
+                          " RAN " JOB-COUNT-STARTS (JOB-TBL-IDX)
+                          " TIME(S)"
+                       DELIMITED BY SIZE INTO EOD01-REPORT-LINE
+                   WRITE EOD01-REPORT-LINE
+                   DISPLAY EOD01-REPORT-LINE
+               END-IF
+           END-PERFORM.
+
+       WRITE-REPORT-LINE-RECORD.
+           MOVE SPACES TO EOD01-REPORT-LINE.
+           STRING "CNT01 RECORDS COUNTED: " EOD-RECORDS-COUNTED
+               DELIMITED BY SIZE INTO EOD01-REPORT-LINE.
+           WRITE EOD01-REPORT-LINE.
+           DISPLAY EOD01-REPORT-LINE.
+
+       WRITE-REPORT-LINE-MENU.
+           MOVE SPACES TO EOD01-REPORT-LINE.
+           STRING "MENU01 SELECTIONS: " EOD-MENU-SELECTIONS
+               DELIMITED BY SIZE INTO EOD01-REPORT-LINE.
+           WRITE EOD01-REPORT-LINE.
+           DISPLAY EOD01-REPORT-LINE.
+
+       WRITE-REPORT-LINE-CALC.
+           MOVE SPACES TO EOD01-REPORT-LINE.
+           STRING "ADD02 CALCULATIONS PERFORMED: "
+                  EOD-CALCULATIONS-PERFORMED
+               DELIMITED BY SIZE INTO EOD01-REPORT-LINE.
+           WRITE EOD01-REPORT-LINE.
+           DISPLAY EOD01-REPORT-LINE.
+
+       WRITE-REPORT-LINE-VALID.
+           MOVE SPACES TO EOD01-REPORT-LINE.
+           STRING "RANGE01 VALIDATIONS - PASSED: "
+                  EOD-VALIDATIONS-PASSED
+                  "  FAILED: " EOD-VALIDATIONS-FAILED
+               DELIMITED BY SIZE INTO EOD01-REPORT-LINE.
+           WRITE EOD01-REPORT-LINE.
+           DISPLAY EOD01-REPORT-LINE.
+
+       COPY "rptbuild.cpy" REPLACING ==:PROGID:== BY =="EOD01"==.
