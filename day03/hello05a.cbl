@@ -1,22 +1,60 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. HELLO05A.
 
       *    This program illustrates the incorrect placement of a
       *    Paragraph that is the is the target of a perform
+      *
+      *    The greeting repeat count is read from HELLO05APM so this
+      *    can serve as a welcome banner printed N times at the start
+      *    of a batch job. When HELLO05APM is absent the original
+      *    two-greeting behavior is kept as the default.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HELLO05A-PARMCARD ASSIGN TO HELLO05APM
+                  ORGANIZATION  IS SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS HELLO05APM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HELLO05A-PARMCARD.
+       01  HELLO05APARM-REC.
+           05  HELLO05APARM-REPEAT-COUNT  PIC 99.
+
+       WORKING-STORAGE SECTION.
+       01  HELLO05APM-STATUS.
+           05  HELLO05APM-STATUS-L      PIC X.
+           05  HELLO05APM-STATUS-R      PIC X.
+
+       01  GREETING-REPEAT-COUNT        PIC 99      VALUE 2.
 
-       ENVIRONMENT DIVISION. 
-       DATA DIVISION. 
        PROCEDURE DIVISION.
 
        PROGRAM-BEGIN.
+           PERFORM GET-HELLO05A-PARM.
            DISPLAY "Today's massege is:".
-           PERFORM SAY-HELLO.
-      *    My testing version     
-           PERFORM SAY-HELLO.
+           PERFORM SAY-HELLO GREETING-REPEAT-COUNT TIMES.
 
 
        PROGRAM-DONE.
            STOP RUN.
 
+      * LEVEL 2 ROUTINES
+       GET-HELLO05A-PARM.
+           OPEN INPUT HELLO05A-PARMCARD.
+           IF HELLO05APM-STATUS = "00"
+               READ HELLO05A-PARMCARD
+                   AT END MOVE "10" TO HELLO05APM-STATUS
+               END-READ
+               IF HELLO05APM-STATUS = "00" AND
+                  HELLO05APARM-REPEAT-COUNT > 0
+                   MOVE HELLO05APARM-REPEAT-COUNT
+                       TO GREETING-REPEAT-COUNT
+               END-IF
+               CLOSE HELLO05A-PARMCARD
+           END-IF.
+
        SAY-HELLO.
            DISPLAY "Hello world".
