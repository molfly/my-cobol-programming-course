@@ -1,19 +1,69 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. HELLO05.
 
       *    This program illustrates the incorrect placement of a
       *    Paragraph that is the is the target of a perform
+      *
+      *    An optional trace mode, turned on by coding TRACE in
+      *    HELLO05PM, displays each paragraph name as it is entered
+      *    at runtime, so a fall-through like SAY-HELLO's can be seen
+      *    in the execution path instead of guessed at from the
+      *    source.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HELLO05-PARMCARD ASSIGN TO HELLO05PM
+                  ORGANIZATION  IS SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS HELLO05PM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HELLO05-PARMCARD.
+       01  HELLO05PARM-REC.
+           05  HELLO05PARM-MODE         PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01  HELLO05PM-STATUS.
+           05  HELLO05PM-STATUS-L       PIC X.
+           05  HELLO05PM-STATUS-R       PIC X.
+
+       01  HELLO05-TRACE-SW            PIC X       VALUE 'N'.
+           88  HELLO05-TRACE-ON                     VALUE 'Y'.
 
-       ENVIRONMENT DIVISION. 
-       DATA DIVISION. 
        PROCEDURE DIVISION.
 
        PROGRAM-BEGIN.
+           PERFORM GET-HELLO05-PARM.
+           IF HELLO05-TRACE-ON
+               DISPLAY "HELLO05 TRACE: entered PROGRAM-BEGIN"
+           END-IF.
            DISPLAY "Today's massege is:".
            PERFORM SAY-HELLO.
 
        SAY-HELLO.
+           IF HELLO05-TRACE-ON
+               DISPLAY "HELLO05 TRACE: entered SAY-HELLO"
+           END-IF.
            DISPLAY "Hello world".
 
        PROGRAM-DONE.
+           IF HELLO05-TRACE-ON
+               DISPLAY "HELLO05 TRACE: entered PROGRAM-DONE"
+           END-IF.
            STOP RUN.
+
+      * LEVEL 2 ROUTINES
+       GET-HELLO05-PARM.
+           OPEN INPUT HELLO05-PARMCARD.
+           IF HELLO05PM-STATUS = "00"
+               READ HELLO05-PARMCARD
+                   AT END MOVE "10" TO HELLO05PM-STATUS
+               END-READ
+               IF HELLO05PM-STATUS = "00" AND
+                  HELLO05PARM-MODE = "TRACE"
+                   MOVE 'Y' TO HELLO05-TRACE-SW
+               END-IF
+               CLOSE HELLO05-PARMCARD
+           END-IF.
