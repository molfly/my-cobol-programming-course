@@ -1,14 +1,55 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. EIGER04.
-       ENVIRONMENT DIVISION. 
-       DATA DIVISION. 
+      *-------------------------------------------------
+      * NUMBERED-LINE REPORT UTILITY. THE TEXT LINES ARE
+      * SOURCED FROM EIGER04LN (FALLING BACK TO THE ORIGINAL
+      * LIMERICK IF THAT FILE IS ABSENT), SO
+      * ADD-NUMBER-AND-DISPLAY CAN NUMBER AND PRINT ANY SET
+      * OF LINES, NOT JUST THIS ONE VERSE. OUTPUT GOES TO
+      * THE SCREEN AND TO EIGER04RPT, WITH A RUN-DATE HEADER
+      * AND FOOTER LIKE THE OTHER REPORT-STYLE PROGRAMS IN
+      * THIS SUITE.
+      *-------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EIGER04-LINES ASSIGN TO EIGER04LN
+                  ORGANIZATION  IS SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS EIGER04LN-STATUS.
 
-       WORKING-STORAGE SECTION. 
+           SELECT EIGER04-REPORT ASSIGN TO EIGER04RPT
+                  ORGANIZATION  IS SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS EIGER04RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EIGER04-LINES.
+       01  EIGER04-LINE-REC             PIC X(50).
+
+       FD  EIGER04-REPORT.
+       01  EIGER04-REPORT-LINE          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY "rptheader.cpy".
+
+       01  EIGER04LN-STATUS.
+           05  EIGER04LN-STATUS-L      PIC X.
+           05  EIGER04LN-STATUS-R      PIC X.
+       01  EIGER04RPT-STATUS.
+           05  EIGER04RPT-STATUS-L     PIC X.
+           05  EIGER04RPT-STATUS-R     PIC X.
 
-       01  THE-MESSAGE       PIC X(50).
        01  THE-NUMBER        PIC 9(2).
        01  A-SPACE           PIC X.
 
+       01  VERSE-LINE-COUNT             PIC 99      VALUE 0.
+       01  VERSE-LINE-TABLE.
+           05  VERSE-LINE-ENTRY OCCURS 20 TIMES
+                                PIC X(50).
+       01  VERSE-TBL-IDX                PIC 99.
+
        PROCEDURE DIVISION.
        PROGRAM-BEGIN.
 
@@ -17,35 +58,86 @@
       *    Start THE-NUMBER at 0
            MOVE 0 TO THE-NUMBER.
 
-      *    Set up and display line 1
-           MOVE "The once was a lady from Eiger,"
-              TO THE-MESSAGE.
-           PERFORM ADD-NUMBER-AND-DISPLAY.
-           
-      * Set up and Display line 2
-           MOVE "Who smiled and rode forth on a tiger."
-                 TO THE-MESSAGE.
-           PERFORM ADD-NUMBER-AND-DISPLAY.
+           PERFORM LOAD-VERSE-LINES.
+           PERFORM OPEN-EIGER04-REPORT.
 
-      * Set up and display line 3 
-           MOVE "They returned from the ride" TO THE-MESSAGE. 
-           PERFORM ADD-NUMBER-AND-DISPLAY.           
+           PERFORM VARYING VERSE-TBL-IDX FROM 1 BY 1
+                   UNTIL VERSE-TBL-IDX > VERSE-LINE-COUNT
+               PERFORM ADD-NUMBER-AND-DISPLAY
+           END-PERFORM.
 
-      * Set up and display line 4
-           MOVE "With the lady inside,"  TO THE-MESSAGE.
-           PERFORM ADD-NUMBER-AND-DISPLAY.
-
-      * Set up and display line 5
-           MOVE "And the smile on the face of the tiger."
-              TO THE-MESSAGE.
-           PERFORM ADD-NUMBER-AND-DISPLAY.
+           PERFORM CLOSE-EIGER04-REPORT.
 
        PROGRAM-DONE.
            STOP RUN.
 
+      * LEVEL 2 ROUTINES
+       LOAD-VERSE-LINES.
+           MOVE 0 TO VERSE-LINE-COUNT.
+           OPEN INPUT EIGER04-LINES.
+           IF EIGER04LN-STATUS = "00"
+               PERFORM UNTIL EIGER04LN-STATUS NOT = "00"
+                   READ EIGER04-LINES
+                       AT END MOVE "10" TO EIGER04LN-STATUS
+                   END-READ
+                   IF EIGER04LN-STATUS = "00" AND
+                      VERSE-LINE-COUNT < 20
+                       ADD 1 TO VERSE-LINE-COUNT
+                       MOVE EIGER04-LINE-REC TO
+                            VERSE-LINE-ENTRY (VERSE-LINE-COUNT)
+                   END-IF
+               END-PERFORM
+               CLOSE EIGER04-LINES
+           END-IF.
+           IF VERSE-LINE-COUNT = 0
+               PERFORM LOAD-DEFAULT-VERSE-LINES
+           END-IF.
+
+       LOAD-DEFAULT-VERSE-LINES.
+           MOVE 5 TO VERSE-LINE-COUNT.
+           MOVE "The once was a lady from Eiger,"
+               TO VERSE-LINE-ENTRY (1).
+           MOVE "Who smiled and rode forth on a tiger."
+               TO VERSE-LINE-ENTRY (2).
+           MOVE "They returned from the ride"
+               TO VERSE-LINE-ENTRY (3).
+           MOVE "With the lady inside,"
+               TO VERSE-LINE-ENTRY (4).
+           MOVE "And the smile on the face of the tiger."
+               TO VERSE-LINE-ENTRY (5).
+
+       OPEN-EIGER04-REPORT.
+           OPEN OUTPUT EIGER04-REPORT.
+           IF EIGER04RPT-STATUS NOT = "00"
+               DISPLAY "EIGER04: OPEN EIGER04-REPORT - status "
+                       EIGER04RPT-STATUS
+           ELSE
+               PERFORM BUILD-RPT-HEADER
+               MOVE RPT-HDR-LINE TO EIGER04-REPORT-LINE
+               WRITE EIGER04-REPORT-LINE
+           END-IF.
+
+       CLOSE-EIGER04-REPORT.
+           IF EIGER04RPT-STATUS = "00"
+               PERFORM BUILD-RPT-FOOTER
+               MOVE RPT-FTR-LINE TO EIGER04-REPORT-LINE
+               WRITE EIGER04-REPORT-LINE
+               CLOSE EIGER04-REPORT
+           END-IF.
+
+      * LEVEL 3 ROUTINES
        ADD-NUMBER-AND-DISPLAY.
            ADD 1 TO THE-NUMBER.
-           DISPLAY 
-                 THE-NUMBER 
-                 A-SPACE 
-                 THE-MESSAGE.
+           DISPLAY
+                 THE-NUMBER
+                 A-SPACE
+                 VERSE-LINE-ENTRY (VERSE-TBL-IDX).
+           IF EIGER04RPT-STATUS = "00"
+               MOVE SPACES TO EIGER04-REPORT-LINE
+               STRING THE-NUMBER A-SPACE
+                      VERSE-LINE-ENTRY (VERSE-TBL-IDX)
+                   DELIMITED BY SIZE INTO EIGER04-REPORT-LINE
+               WRITE EIGER04-REPORT-LINE
+           END-IF.
+
+       COPY "rptbuild.cpy" REPLACING ==:PROGID:== BY =="EIGER04"==.
