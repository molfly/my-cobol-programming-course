@@ -1,62 +1,340 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. MENU01.
       *--------------------------------------------------
-      * THIS PROGRAM DISPLAYS A THREE CHOICE MENU OF 
-      * MESSAGES THAT CAN BE DISPLAYED. 
-      * THE USER ENTERS THE CHOICE, 1, 2 OR 3, AND 
-      * THE APPROPRIATE MESSAGE IS DISPLAYED. 
-      * AN ERROR MESSAGE IS DISPLAYED IF AN INVALID 
-      * CHOICE IS MADE.
-      *-------------------------------------------------- 
-       ENVIRONMENT DIVISION. 
-       DATA DIVISION. 
+      * THIS PROGRAM IS THE OPERATOR CONSOLE FOR OUR UTILITY
+      * SUITE. BEFORE THE MENU IS SHOWN, THE OPERATOR ID IS
+      * VALIDATED AGAINST MENU01SEC (SIGN-ON); IF MENU01SEC IS
+      * ABSENT ANY NON-BLANK OPERATOR ID IS ACCEPTED, THE SAME
+      * FALLBACK PATTERN USED FOR THE MISSING-FILE DEFAULTS
+      * ELSEWHERE IN THIS PROGRAM. MENU01SEC ALSO CARRIES, PER
+      * OPERATOR, WHICH OF THE UTILITIES THAT OPERATOR MAY
+      * REACH. THE MENU OPTIONS ARE LOADED FROM MENU01OPT SO
+      * NEW UTILITIES CAN BE ADDED OR RETIRED WITHOUT A
+      * RECOMPILE, UP TO MENU-MAX-OPTIONS ENTRIES (DEFAULT 10,
+      * OVERRIDABLE FROM THE SHARED SUITECFG FILE). THE USER
+      * PICKS AN OPTION, MENU01 CALLS THE MATCHING SUBPROGRAM,
+      * AND LOGS THE SELECTION TO MENU01LOG. AN INVALID CHOICE
+      * OR ONE THE OPERATOR ISN'T CLEARED FOR RE-DISPLAYS THE
+      * MENU INSTEAD OF ENDING THE SESSION.
+      *--------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MENU01-OPTIONS ASSIGN TO MENU01OPT
+                  ORGANIZATION  IS SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS MENU01OPT-STATUS.
+
+           SELECT MENU01-RUNLOG ASSIGN TO MENU01LOG
+                  ORGANIZATION  IS SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS MENU01LOG-STATUS.
+
+           SELECT MENU01-SUITECFG ASSIGN TO SUITECFG
+                  ORGANIZATION  IS SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS SUITECFG-STATUS.
+
+           SELECT MENU01-SECURITY ASSIGN TO MENU01SEC
+                  ORGANIZATION  IS SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS MENU01SEC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MENU01-SUITECFG.
+       COPY "suitecfg.cpy".
+
+       FD  MENU01-SECURITY.
+       01  MENU01SEC-REC.
+           05  SEC-OPERATOR-ID          PIC X(10).
+           05  SEC-ALLOWED-PGM OCCURS 4 TIMES
+                                        PIC X(8).
+
+       FD  MENU01-OPTIONS.
+       01  MENU-OPTION-REC.
+           05  MENU-OPT-NUM             PIC 9.
+           05  MENU-OPT-PGM             PIC X(8).
+           05  MENU-OPT-LABEL           PIC X(30).
+
+       FD  MENU01-RUNLOG.
+       01  MENU01-LOG-LINE              PIC X(80).
+
        WORKING-STORAGE SECTION.
+       COPY "daylogws.cpy".
+       COPY "runid.cpy".
+
+       01  MENU01OPT-STATUS.
+           05  MENU01OPT-STATUS-L       PIC X.
+           05  MENU01OPT-STATUS-R       PIC X.
+       01  MENU01LOG-STATUS.
+           05  MENU01LOG-STATUS-L       PIC X.
+           05  MENU01LOG-STATUS-R       PIC X.
+       01  SUITECFG-STATUS.
+           05  SUITECFG-STATUS-L        PIC X.
+           05  SUITECFG-STATUS-R        PIC X.
+       01  MENU01SEC-STATUS.
+           05  MENU01SEC-STATUS-L       PIC X.
+           05  MENU01SEC-STATUS-R       PIC X.
+
+       01  SECURITY-COUNT               PIC 99      VALUE 0.
+       01  SECURITY-TABLE.
+           05  SEC-ENTRY OCCURS 10 TIMES.
+               10  SEC-TBL-OPERATOR-ID  PIC X(10).
+               10  SEC-TBL-ALLOWED-PGM OCCURS 4 TIMES
+                                        PIC X(8).
+       01  SEC-TBL-IDX                  PIC 99.
+       01  SEC-PGM-IDX                  PIC 9.
+       01  OPERATOR-SEC-TBL-IDX         PIC 99      VALUE 0.
+
+       01  SIGNED-ON-SW                 PIC X       VALUE 'N'.
+           88  SIGNED-ON                             VALUE 'Y'.
+       01  SIGN-ON-ATTEMPTS             PIC 9       VALUE 0.
+       01  MAX-SIGN-ON-ATTEMPTS         PIC 9       VALUE 3.
+
+       01  ACCESS-DENIED-SW             PIC X       VALUE 'N'.
+           88  ACCESS-IS-DENIED                      VALUE 'Y'.
+
+       01  MENU-PICK                    PIC 9.
+       01  MENU-PICK-VALID-SW           PIC X       VALUE 'N'.
+           88  MENU-PICK-IS-VALID                    VALUE 'Y'.
+
+       01  MENU-OPTION-COUNT            PIC 99      VALUE 0.
+       01  MENU-OPTION-TABLE.
+           05  MENU-OPT-ENTRY OCCURS 10 TIMES.
+               10  MENU-OPT-TBL-NUM     PIC 9.
+               10  MENU-OPT-TBL-PGM     PIC X(8).
+               10  MENU-OPT-TBL-LABEL   PIC X(30).
+       01  MENU-TBL-IDX                 PIC 99.
+       01  MENU-PICK-TBL-IDX            PIC 99      VALUE 0.
+       01  MENU-MAX-OPTIONS              PIC 99      VALUE 10.
+
+       01  OPERATOR-ID                  PIC X(10)   VALUE SPACES.
 
-       01  MENU-PICK            PIC 9.
 
        PROCEDURE DIVISION.
        PROGRAM-BEGIN.
+           PERFORM GET-SUITE-CONFIG.
+           PERFORM LOAD-SECURITY-TABLE.
+           PERFORM SIGN-ON.
+           IF NOT SIGNED-ON
+               GO TO PROGRAM-DONE
+           END-IF.
+
+           CALL "DAYLOG" USING "MENU01  " OPERATOR-ID "START   "
+                                DAYLOG-BLANK-DETAIL.
+           PERFORM LOAD-MENU-OPTIONS.
 
-           PERFORM GET-THE-MENU-PICK.
+           MOVE 'N' TO MENU-PICK-VALID-SW.
+           PERFORM UNTIL MENU-PICK-IS-VALID
+               PERFORM GET-THE-MENU-PICK
+               PERFORM VALIDATE-THE-MENU-PICK
+               IF MENU-PICK-IS-VALID
+                   PERFORM CHECK-MENU-ACCESS
+                   IF ACCESS-IS-DENIED
+                       MOVE 'N' TO MENU-PICK-VALID-SW
+                       DISPLAY "Access denied for that selection."
+                   END-IF
+               ELSE
+                   DISPLAY "Invalid selection"
+               END-IF
+           END-PERFORM.
 
+           PERFORM LOG-MENU-SELECTION.
            PERFORM DO-THE-MENU-PICK.
+           CALL "DAYLOG" USING "MENU01  " OPERATOR-ID "STOP    "
+                                DAYLOG-BLANK-DETAIL.
 
        PROGRAM-DONE.
            STOP RUN.
 
       * LEVEL 2 ROUTINES
-       GET-THE-MENU-PICK.
+       GET-SUITE-CONFIG.
+           OPEN INPUT MENU01-SUITECFG.
+           IF SUITECFG-STATUS = "00"
+               READ MENU01-SUITECFG
+                   AT END MOVE "10" TO SUITECFG-STATUS
+               END-READ
+               IF SUITECFG-STATUS = "00"
+                   AND SUITECFG-MENU-MAX-OPT > 0
+                   AND SUITECFG-MENU-MAX-OPT <= 10
+                   MOVE SUITECFG-MENU-MAX-OPT TO MENU-MAX-OPTIONS
+               END-IF
+               CLOSE MENU01-SUITECFG
+           END-IF.
 
-           PERFORM DISPLAY-THE-MENU.
-           PERFORM GET-THE-PICK.
+       SIGN-ON.
+           MOVE 'N' TO SIGNED-ON-SW.
+           MOVE 0 TO SIGN-ON-ATTEMPTS.
+           PERFORM UNTIL SIGNED-ON
+                   OR SIGN-ON-ATTEMPTS >= MAX-SIGN-ON-ATTEMPTS
+               PERFORM GET-OPERATOR-ID
+               ADD 1 TO SIGN-ON-ATTEMPTS
+               PERFORM VALIDATE-OPERATOR-ID
+               IF NOT SIGNED-ON
+                   DISPLAY "Unknown operator ID - access denied."
+               END-IF
+           END-PERFORM.
+           IF NOT SIGNED-ON
+               DISPLAY "Too many failed sign-on attempts."
+           END-IF.
 
-       DO-THE-MENU-PICK.
-           IF MENU-PICK < 1 OR 
-              MENU-PICK > 3
-               DISPLAY "Invalid selection".
+       VALIDATE-OPERATOR-ID.
+           MOVE 'N' TO SIGNED-ON-SW.
+           MOVE 0 TO OPERATOR-SEC-TBL-IDX.
+           IF SECURITY-COUNT = 0
+               IF OPERATOR-ID NOT = SPACES
+                   MOVE 'Y' TO SIGNED-ON-SW
+               END-IF
+           ELSE
+               PERFORM VARYING SEC-TBL-IDX FROM 1 BY 1
+                       UNTIL SEC-TBL-IDX > SECURITY-COUNT
+                   IF OPERATOR-ID = SEC-TBL-OPERATOR-ID (SEC-TBL-IDX)
+                       MOVE 'Y' TO SIGNED-ON-SW
+                       MOVE SEC-TBL-IDX TO OPERATOR-SEC-TBL-IDX
+                   END-IF
+               END-PERFORM
+           END-IF.
 
-           IF MENU-PICK = 1
-              DISPLAY "One for the money.".
+       LOAD-SECURITY-TABLE.
+           MOVE 0 TO SECURITY-COUNT.
+           OPEN INPUT MENU01-SECURITY.
+           IF MENU01SEC-STATUS = "00"
+               PERFORM UNTIL MENU01SEC-STATUS NOT = "00"
+                   READ MENU01-SECURITY
+                       AT END MOVE "10" TO MENU01SEC-STATUS
+                   END-READ
+                   IF MENU01SEC-STATUS = "00" AND
+                      SECURITY-COUNT < 10
+                       ADD 1 TO SECURITY-COUNT
+                       MOVE SEC-OPERATOR-ID TO
+                            SEC-TBL-OPERATOR-ID (SECURITY-COUNT)
+                       PERFORM VARYING SEC-PGM-IDX FROM 1 BY 1
+                               UNTIL SEC-PGM-IDX > 4
+                           MOVE SEC-ALLOWED-PGM (SEC-PGM-IDX) TO
+                                SEC-TBL-ALLOWED-PGM
+                                    (SECURITY-COUNT SEC-PGM-IDX)
+                       END-PERFORM
+                   END-IF
+               END-PERFORM
+               CLOSE MENU01-SECURITY
+           END-IF.
+
+       CHECK-MENU-ACCESS.
+           MOVE 'N' TO ACCESS-DENIED-SW.
+           IF OPERATOR-SEC-TBL-IDX > 0
+               AND MENU-OPT-TBL-PGM (MENU-PICK-TBL-IDX) NOT = "EXIT"
+               MOVE 'Y' TO ACCESS-DENIED-SW
+               PERFORM VARYING SEC-PGM-IDX FROM 1 BY 1
+                       UNTIL SEC-PGM-IDX > 4
+                   IF MENU-OPT-TBL-PGM (MENU-PICK-TBL-IDX) =
+                      SEC-TBL-ALLOWED-PGM
+                          (OPERATOR-SEC-TBL-IDX SEC-PGM-IDX)
+                       MOVE 'N' TO ACCESS-DENIED-SW
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       GET-THE-MENU-PICK.
+           PERFORM DISPLAY-THE-MENU.
+           PERFORM GET-THE-PICK.
 
-           IF MENU-PICK = 2
-              DISPLAY "Two for the show.".
+       VALIDATE-THE-MENU-PICK.
+           MOVE 'N' TO MENU-PICK-VALID-SW.
+           MOVE 0 TO MENU-PICK-TBL-IDX.
+           PERFORM VARYING MENU-TBL-IDX FROM 1 BY 1
+                   UNTIL MENU-TBL-IDX > MENU-OPTION-COUNT
+               IF MENU-PICK = MENU-OPT-TBL-NUM (MENU-TBL-IDX)
+                   MOVE 'Y' TO MENU-PICK-VALID-SW
+                   MOVE MENU-TBL-IDX TO MENU-PICK-TBL-IDX
+               END-IF
+           END-PERFORM.
 
-           IF MENU-PICK = 3
-              DISPLAY "The to get ready.".
+       DO-THE-MENU-PICK.
+           IF MENU-OPT-TBL-PGM (MENU-PICK-TBL-IDX) = "EXIT"
+               DISPLAY "Goodbye."
+           ELSE
+               CALL MENU-OPT-TBL-PGM (MENU-PICK-TBL-IDX)
+                   ON EXCEPTION
+                       DISPLAY "MENU01: unable to load "
+                               MENU-OPT-TBL-PGM (MENU-PICK-TBL-IDX)
+               END-CALL
+           END-IF.
 
       * LEVEL 3 ROUTINES
        DISPLAY-THE-MENU.
-           DISPLAY "Please enter the number of the message".
-           DISPLAY "that you wish to display.".
-      * Display a blank line
+           DISPLAY "Please choose a utility to run.".
            DISPLAY " ".
-           DISPLAY "1. First Message".
-           DISPLAY "2. Second Message".
-           DISPLAY "3. Third Message".
-      * Display a blank line
+           PERFORM VARYING MENU-TBL-IDX FROM 1 BY 1
+                   UNTIL MENU-TBL-IDX > MENU-OPTION-COUNT
+               DISPLAY MENU-OPT-TBL-NUM (MENU-TBL-IDX) ". "
+                       MENU-OPT-TBL-LABEL (MENU-TBL-IDX)
+           END-PERFORM.
            DISPLAY " ".
-           DISPLAY "Your selection (1-3)?".
+           DISPLAY "Your selection?".
 
        GET-THE-PICK.
            ACCEPT MENU-PICK.
-    
\ No newline at end of file
+
+       GET-OPERATOR-ID.
+           DISPLAY "Enter your operator ID:".
+           ACCEPT OPERATOR-ID.
+
+       LOAD-MENU-OPTIONS.
+           MOVE 0 TO MENU-OPTION-COUNT.
+           OPEN INPUT MENU01-OPTIONS.
+           IF MENU01OPT-STATUS = "00"
+               PERFORM UNTIL MENU01OPT-STATUS NOT = "00"
+                   READ MENU01-OPTIONS
+                       AT END MOVE "10" TO MENU01OPT-STATUS
+                   END-READ
+                   IF MENU01OPT-STATUS = "00" AND
+                      MENU-OPTION-COUNT < MENU-MAX-OPTIONS
+                       ADD 1 TO MENU-OPTION-COUNT
+                       MOVE MENU-OPT-NUM   TO
+                            MENU-OPT-TBL-NUM (MENU-OPTION-COUNT)
+                       MOVE MENU-OPT-PGM   TO
+                            MENU-OPT-TBL-PGM (MENU-OPTION-COUNT)
+                       MOVE MENU-OPT-LABEL TO
+                            MENU-OPT-TBL-LABEL (MENU-OPTION-COUNT)
+                   END-IF
+               END-PERFORM
+               CLOSE MENU01-OPTIONS
+           END-IF.
+           IF MENU-OPTION-COUNT = 0
+               PERFORM LOAD-DEFAULT-MENU-OPTIONS
+           END-IF.
+
+       LOAD-DEFAULT-MENU-OPTIONS.
+           MOVE 4 TO MENU-OPTION-COUNT.
+           MOVE 1        TO MENU-OPT-TBL-NUM (1).
+           MOVE "ADD02"  TO MENU-OPT-TBL-PGM (1).
+           MOVE "Add two numbers" TO MENU-OPT-TBL-LABEL (1).
+           MOVE 2        TO MENU-OPT-TBL-NUM (2).
+           MOVE "MULT03" TO MENU-OPT-TBL-PGM (2).
+           MOVE "Multiplication table" TO MENU-OPT-TBL-LABEL (2).
+           MOVE 3        TO MENU-OPT-TBL-NUM (3).
+           MOVE "RANGE01" TO MENU-OPT-TBL-PGM (3).
+           MOVE "Range check" TO MENU-OPT-TBL-LABEL (3).
+           MOVE 4        TO MENU-OPT-TBL-NUM (4).
+           MOVE "EXIT"   TO MENU-OPT-TBL-PGM (4).
+           MOVE "Exit" TO MENU-OPT-TBL-LABEL (4).
+
+       LOG-MENU-SELECTION.
+           ACCEPT SUITE-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE SUITE-RUN-DATE-CCYY TO SUITE-RUN-DATE-X-CCYY.
+           MOVE SUITE-RUN-DATE-MM   TO SUITE-RUN-DATE-X-MM.
+           MOVE SUITE-RUN-DATE-DD   TO SUITE-RUN-DATE-X-DD.
+           ACCEPT SUITE-RUN-TIME FROM TIME.
+
+           OPEN EXTEND MENU01-RUNLOG.
+           IF MENU01LOG-STATUS NOT = "00"
+               OPEN OUTPUT MENU01-RUNLOG
+           END-IF.
+
+           MOVE SPACES TO MENU01-LOG-LINE.
+           STRING SUITE-RUN-DATE-X " " SUITE-RUN-TIME " " OPERATOR-ID
+                  " SELECTED " MENU-OPT-TBL-LABEL (MENU-PICK-TBL-IDX)
+               DELIMITED BY SIZE INTO MENU01-LOG-LINE.
+           WRITE MENU01-LOG-LINE.
+           CLOSE MENU01-RUNLOG.
