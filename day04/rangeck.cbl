@@ -0,0 +1,41 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RANGECK IS INITIAL PROGRAM.
+      *--------------------------------------------------
+      * SHARED RANGE-CHECK SUBROUTINE. CALLED WITH A VALUE AND
+      * EXCLUSIVE LOW/HIGH BOUNDS, RETURNS A PASS/FAIL FLAG AND,
+      * ON FAILURE, WHICH BOUNDARY WAS VIOLATED. RANGE01 USES
+      * THIS DIRECTLY; OTHER PROGRAMS NEEDING A RANGE CHECK
+      * (ADD02, MULT03) CAN CALL IT THE SAME WAY INSTEAD OF
+      * CODING THEIR OWN IF.
+      *--------------------------------------------------
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01  RANGECK-VALUE                PIC S9(7).
+       01  RANGECK-LOW                  PIC S9(7).
+       01  RANGECK-HIGH                 PIC S9(7).
+       01  RANGECK-RESULT               PIC X.
+           88  RANGECK-PASSED                        VALUE 'Y'.
+       01  RANGECK-VIOLATION            PIC X.
+
+       PROCEDURE DIVISION USING RANGECK-VALUE RANGECK-LOW
+                                 RANGECK-HIGH RANGECK-RESULT
+                                 RANGECK-VIOLATION.
+       PROGRAM-BEGIN.
+           MOVE SPACE TO RANGECK-VIOLATION.
+           IF RANGECK-VALUE > RANGECK-LOW AND
+              RANGECK-VALUE < RANGECK-HIGH
+               MOVE 'Y' TO RANGECK-RESULT
+           ELSE
+               MOVE 'N' TO RANGECK-RESULT
+               IF RANGECK-VALUE <= RANGECK-LOW
+                   MOVE 'L' TO RANGECK-VIOLATION
+               ELSE
+                   MOVE 'H' TO RANGECK-VIOLATION
+               END-IF
+           END-IF.
+
+       PROGRAM-DONE.
+           GOBACK.
