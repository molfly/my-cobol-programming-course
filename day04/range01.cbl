@@ -1,33 +1,218 @@
-       IDENTIFICATION DIVISION. 
-       PROGRAM-ID. RANGE01. 
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RANGE01 IS INITIAL PROGRAM.
       *-----------------------------------------------
-      * ASKS USER FOR A NUMBER BETWEEN 10 AND 100 
-      * EXCLUSIVE AND PRINTS A MESSAGE IF THE ENTRY 
-      * IS IN RANGE. 
+      * ASKS THE USER FOR A NUMBER AND CHECKS IT AGAINST A
+      * LOW/HIGH BOUND PAIR (EXCLUSIVE). THE BOUNDS DEFAULT TO
+      * THE ORIGINAL 10/100 BAND, THE SHARED SUITECFG FILE CAN
+      * OVERRIDE THAT DEFAULT FOR THE WHOLE SUITE, AND RANGE01PM
+      * CAN OVERRIDE AGAIN FOR JUST THIS RUN. THE ACTUAL RANGE TEST IS
+      * DONE BY THE SHARED RANGECK SUBROUTINE, AND EVERY
+      * VALIDATION IS LOGGED TO RANGE01LOG AND WRITTEN TO THE
+      * SHARED TXNHIST TRANSACTION-HISTORY FILE.
       *-----------------------------------------------
-       ENVIRONMENT DIVISION. 
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-       
-       01  THE-NUMBER           PIC 999. 
-       
-       PROCEDURE DIVISION. 
-       PROGRAM-BEGIN. 
-       
-           PERFORM GET-THE-NUMBER. 
-           
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RANGE01-BOUNDS ASSIGN TO RANGE01PM
+                  ORGANIZATION  IS SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS RANGE01PM-STATUS.
+
+           SELECT RANGE01-RUNLOG ASSIGN TO RANGE01LG
+                  ORGANIZATION  IS SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS RANGE01LG-STATUS.
+
+           SELECT RANGE01-SUITECFG ASSIGN TO SUITECFG
+                  ORGANIZATION  IS SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS SUITECFG-STATUS.
+
+           SELECT TXNHIST-FILE ASSIGN TO TXNHIST
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD KEY    IS TXNHIST-KEY
+                  FILE STATUS   IS TXNHIST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RANGE01-SUITECFG.
+       COPY "suitecfg.cpy".
+
+       FD  TXNHIST-FILE.
+       COPY "txnhist.cpy".
+
+       FD  RANGE01-BOUNDS.
+       01  RANGE01-BOUNDS-REC.
+           05  BOUNDS-LOW-CARD          PIC 9(3).
+           05  BOUNDS-HIGH-CARD         PIC 9(3).
+
+       FD  RANGE01-RUNLOG.
+       01  RANGE01-LOG-LINE             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY "daylogws.cpy".
+       COPY "runid.cpy".
+
+       01  RANGE01PM-STATUS.
+           05  RANGE01PM-STATUS-L       PIC X.
+           05  RANGE01PM-STATUS-R       PIC X.
+       01  RANGE01LG-STATUS.
+           05  RANGE01LG-STATUS-L       PIC X.
+           05  RANGE01LG-STATUS-R       PIC X.
+       01  SUITECFG-STATUS.
+           05  SUITECFG-STATUS-L        PIC X.
+           05  SUITECFG-STATUS-R        PIC X.
+       01  TXNHIST-STATUS.
+           05  TXNHIST-STATUS-L         PIC X.
+           05  TXNHIST-STATUS-R         PIC X.
+
+       01  THE-NUMBER                   PIC 999.
+       01  LOW-BOUND                    PIC 999     VALUE 010.
+       01  HIGH-BOUND                   PIC 999     VALUE 100.
+
+       01  RC-VALUE                     PIC S9(7).
+       01  RC-LOW                       PIC S9(7).
+       01  RC-HIGH                      PIC S9(7).
+       01  RC-RESULT                    PIC X.
+           88  RC-PASSED                             VALUE 'Y'.
+       01  RC-VIOLATION                 PIC X.
+
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           CALL "DAYLOG" USING "RANGE01 " DAYLOG-BLANK-OPERATOR
+                                "START   " DAYLOG-BLANK-DETAIL.
+           PERFORM GET-SUITE-CONFIG.
+           PERFORM GET-THE-BOUNDS.
+           PERFORM GET-THE-NUMBER.
            PERFORM CHECK-THE-NUMBER.
-            
-       PROGRAM-DONE. 
-           STOP RUN. 
-           
-       GET-THE-NUMBER. 
-           DISPLAY "Enter a number greater than 10". 
-           DISPLAY "and less than 100. (011-099)". 
-           ACCEPT THE-NUMBER. 
-            
-       CHECK-THE-NUMBER. 
-           IF THE-NUMBER > 10 AND 
-               THE-NUMBER < 100 
-                DISPLAY "The number is in range.".
-           
\ No newline at end of file
+           PERFORM LOG-THE-RESULT.
+           CALL "DAYLOG" USING "RANGE01 " DAYLOG-BLANK-OPERATOR
+                                "STOP    " DAYLOG-BLANK-DETAIL.
+
+       PROGRAM-DONE.
+           GOBACK.
+
+       GET-SUITE-CONFIG.
+           OPEN INPUT RANGE01-SUITECFG.
+           IF SUITECFG-STATUS = "00"
+               READ RANGE01-SUITECFG
+                   AT END MOVE "10" TO SUITECFG-STATUS
+               END-READ
+               IF SUITECFG-STATUS = "00"
+                   IF SUITECFG-RANGE-LOW > 0
+                       MOVE SUITECFG-RANGE-LOW TO LOW-BOUND
+                   END-IF
+                   IF SUITECFG-RANGE-HIGH > 0
+                       MOVE SUITECFG-RANGE-HIGH TO HIGH-BOUND
+                   END-IF
+               END-IF
+               CLOSE RANGE01-SUITECFG
+           END-IF.
+
+       GET-THE-BOUNDS.
+           OPEN INPUT RANGE01-BOUNDS.
+           IF RANGE01PM-STATUS = "00"
+               READ RANGE01-BOUNDS
+                   AT END MOVE "10" TO RANGE01PM-STATUS
+               END-READ
+               IF RANGE01PM-STATUS = "00"
+                   IF BOUNDS-LOW-CARD > 0
+                       MOVE BOUNDS-LOW-CARD TO LOW-BOUND
+                   END-IF
+                   IF BOUNDS-HIGH-CARD > 0
+                       MOVE BOUNDS-HIGH-CARD TO HIGH-BOUND
+                   END-IF
+               END-IF
+               CLOSE RANGE01-BOUNDS
+           END-IF.
+
+       GET-THE-NUMBER.
+           DISPLAY "Enter a number greater than " LOW-BOUND.
+           DISPLAY "and less than " HIGH-BOUND ".".
+           ACCEPT THE-NUMBER.
+
+       CHECK-THE-NUMBER.
+           MOVE THE-NUMBER TO RC-VALUE.
+           MOVE LOW-BOUND  TO RC-LOW.
+           MOVE HIGH-BOUND TO RC-HIGH.
+           CALL "RANGECK" USING RC-VALUE RC-LOW RC-HIGH
+                                RC-RESULT RC-VIOLATION.
+
+           IF RC-PASSED
+               DISPLAY "The number is in range."
+           ELSE
+               IF RC-VIOLATION = 'L'
+                   DISPLAY "Out of range: " THE-NUMBER
+                           " is not greater than " LOW-BOUND
+               ELSE
+                   DISPLAY "Out of range: " THE-NUMBER
+                           " is not less than " HIGH-BOUND
+               END-IF
+           END-IF.
+
+       LOG-THE-RESULT.
+           ACCEPT SUITE-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE SUITE-RUN-DATE-CCYY TO SUITE-RUN-DATE-X-CCYY.
+           MOVE SUITE-RUN-DATE-MM   TO SUITE-RUN-DATE-X-MM.
+           MOVE SUITE-RUN-DATE-DD   TO SUITE-RUN-DATE-X-DD.
+           ACCEPT SUITE-RUN-TIME FROM TIME.
+
+           OPEN EXTEND RANGE01-RUNLOG.
+           IF RANGE01LG-STATUS NOT = "00"
+               OPEN OUTPUT RANGE01-RUNLOG
+           END-IF.
+
+           MOVE SPACES TO RANGE01-LOG-LINE.
+           IF RC-PASSED
+               STRING SUITE-RUN-DATE-X " " SUITE-RUN-TIME
+                      " VALUE " THE-NUMBER
+                      " BOUNDS " LOW-BOUND "-" HIGH-BOUND
+                      " RESULT PASS"
+                   DELIMITED BY SIZE INTO RANGE01-LOG-LINE
+           ELSE
+               STRING SUITE-RUN-DATE-X " " SUITE-RUN-TIME
+                      " VALUE " THE-NUMBER
+                      " BOUNDS " LOW-BOUND "-" HIGH-BOUND
+                      " RESULT FAIL VIOLATION " RC-VIOLATION
+                   DELIMITED BY SIZE INTO RANGE01-LOG-LINE
+           END-IF.
+           WRITE RANGE01-LOG-LINE.
+           CLOSE RANGE01-RUNLOG.
+
+           PERFORM WRITE-TXNHIST-RECORD.
+
+       WRITE-TXNHIST-RECORD.
+           MOVE SUITE-RUN-DATE-X    TO TXNHIST-KEY-DATE.
+           MOVE SUITE-RUN-TIME      TO TXNHIST-KEY-TIME.
+           MOVE "RANGE01 "       TO TXNHIST-KEY-PGM.
+           MOVE 1                TO TXNHIST-KEY-SEQ.
+           MOVE DAYLOG-BLANK-OPERATOR TO TXNHIST-OPERATOR.
+           MOVE SPACES TO TXNHIST-DETAIL.
+           IF RC-PASSED
+               STRING "VALUE " THE-NUMBER
+                      " BOUNDS " LOW-BOUND "-" HIGH-BOUND
+                      " RESULT PASS"
+                   DELIMITED BY SIZE INTO TXNHIST-DETAIL
+           ELSE
+               STRING "VALUE " THE-NUMBER
+                      " BOUNDS " LOW-BOUND "-" HIGH-BOUND
+                      " FAIL VIOL " RC-VIOLATION
+                   DELIMITED BY SIZE INTO TXNHIST-DETAIL
+                   ON OVERFLOW
+                       DISPLAY
+                       "RANGE01: TXNHIST-DETAIL overflow - truncated"
+               END-STRING
+           END-IF.
+
+           OPEN I-O TXNHIST-FILE.
+           IF TXNHIST-STATUS NOT = "00"
+               OPEN OUTPUT TXNHIST-FILE
+           END-IF.
+           WRITE TXNHIST-REC
+               INVALID KEY
+                   DISPLAY
+                       "RANGE01: TXNHIST duplicate key - not logged"
+           END-WRITE.
+           CLOSE TXNHIST-FILE.
